@@ -0,0 +1,72 @@
+//HERC02N  JOB (COB),
+//             'HALLMARK NIGHTLY',
+//             CLASS=A,
+//             MSGCLASS=C,
+//             REGION=0M,TIME=1440,
+//             MSGLEVEL=(1,1)
+//*
+//* UNATTENDED OVERNIGHT BATCH RUN OF HALLMARK.
+//*
+//* HERC02C'S GO STEP IS BUILT FOR AN OPERATOR SITTING AT A CONSOLE,
+//* ANSWERING EACH ACCEPT AS IT COMES UP.  THIS MEMBER RUNS THE SAME
+//* ALREADY-COMPILED HALLMARK LOAD MODULE (FROM HERC02.RUN.LOAD, THE
+//* SAME LIBRARY LUHNINCL/RUNLIB ALREADY PULL FROM) BUT FEEDS IT A
+//* CARD-IMAGE SYSIN DECK INSTEAD, SO THE SCHEDULER CAN SUBMIT THIS
+//* JOB WITH NOBODY AT A TERMINAL.
+//*
+//* UT-S-SEL AND UT-S-RPL ARE BOTH DUMMY HERE ON PURPOSE - THIS KEEPS
+//* THE RUN OUT OF BATCH-MODE (WHICH READS ITS PICKS FROM SEL-FILE)
+//* AND OUT OF REPLAY-MODE, SO EVERY ACCEPT IN THE NORMAL INTERACTIVE
+//* PATH (CHOOSE-PLOT, SHOW-NEXT-VAR, RE-DISPLAY, PLAY-AGAIN) IS LEFT
+//* TURNED ON AND READS FROM SYSIN BELOW, ONE CARD PER ACCEPT, IN THE
+//* SAME ORDER THE PROGRAM ASKS FOR THEM.
+//*
+//* SYSIN CARD LAYOUT, REPEATED ONCE PER STORY WANTED IN THE BATCH:
+//*   1 CARD  - PLOT PICK (1 THRU PLOT-COUNT, OR R) - CHOOSE-PLOT ONLY
+//*             ACCEPTS THIS CARD WHEN plot.dat CURRENTLY HAS 2 OR
+//*             MORE PLOTS LOADED; WITH 0 OR 1 PLOTS ON FILE IT PICKS
+//*             PLOT 1 WITHOUT ASKING, AND THIS CARD MUST BE LEFT OUT.
+//*   1 CARD PER VARIABLE IN vars.dat, IN vars.dat ORDER - A CHOICE
+//*             NUMBER (1 THRU THE NUMBER OF OPTIONS FOR THAT
+//*             VARIABLE) OR R FOR A WEIGHTED RANDOM PICK.  THE COUNT
+//*             OF CARDS HERE MUST MATCH TODAY'S vars.dat EXACTLY -
+//*             TOO FEW OR TOO MANY MISALIGNS EVERY CARD AFTER IT.
+//*   1 CARD  - RE-DISPLAY? ANSWER - USE 0 (NEITHER 1 NOR 2) SO THE
+//*             STORY IS NOT RE-SHOWN OR RE-EXPORTED AND THE STEP
+//*             MOVES STRAIGHT ON TO THE NEXT STORY.
+//*   1 CARD  - CREATE ANOTHER STORY? ANSWER - 1 TO CONTINUE TO THE
+//*             NEXT SET OF CARDS, ANYTHING ELSE TO END THE JOB.  THE
+//*             LAST STORY'S CARD IN THE WHOLE DECK MUST BE NON-1.
+//*
+//* THE DECK BELOW IS A WORKED EXAMPLE FOR A 2-STORY NIGHT ASSUMING
+//* TODAY'S vars.dat DEFINES 3 VARIABLES - SWAP IT FOR THE REAL
+//* ANSWER CARDS (AND STORY COUNT) BEFORE SUBMITTING A LIVE RUN.
+//*
+//GO      EXEC PGM=HALLMARK
+//STEPLIB  DD DISP=SHR,DSN=HERC02.RUN.LOAD
+//UT-S-VARS DD DISP=SHR,DSN=HERC02.RUN.DATA(VARS)
+//UT-S-PLOT DD DISP=SHR,DSN=HERC02.RUN.DATA(PLOT)
+//UT-S-SEL  DD DUMMY
+//UT-S-PRT  DD SYSOUT=*
+//UT-S-BS   DD DISP=SHR,DSN=HERC02.RUN.DATA(BUILDSHT)
+//UT-S-SAV  DD DISP=SHR,DSN=HERC02.RUN.DATA(SAVESTRY)
+//UT-S-RPL  DD DUMMY
+//UT-S-LUHN DD DISP=SHR,DSN=HERC02.RUN.DATA(LUHNRPT)
+//UT-S-LOG  DD DISP=SHR,DSN=HERC02.RUN.DATA(STORYLOG)
+//UT-S-HO   DD DISP=SHR,DSN=HERC02.RUN.DATA(HANDOFF)
+//UT-S-CNT  DD DISP=SHR,DSN=HERC02.RUN.DATA(VARCOUNT)
+//UT-S-SEQ  DD DISP=SHR,DSN=HERC02.RUN.DATA(STORYSEQ)
+//SYSIN    DD *
+1
+3
+2
+R
+0
+1
+2
+1
+5
+4
+0
+0
+//
