@@ -22,6 +22,7 @@
 //  DD  DDNAME=SYSIN                                                    00150000
 //SYSLMOD DD DISP=SHR,DSN=HERC02.RUN.LOAD(HALLMARK)                     00160000
 //SYSLIB DD   DSN=SYSC.COBLIB,DISP=SHR                                  00170000
+//LUHNINCL DD DISP=SHR,DSN=HERC02.RUN.LOAD                              00175000
 //SYSUT1 DD UNIT=SYSDA,SPACE=(1024,(50,20))                             00180000
 //SYSPRINT DD SYSOUT=*                                                  00190000
 // PEND
@@ -37,21 +38,73 @@
 
            SELECT VARS-FILE
                ASSIGN TO UT-S-VARS
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-VARS.
 
                SELECT PLOT-FILE
                ASSIGN TO UT-S-PLOT
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PLOT.
+
+               SELECT OPTIONAL SEL-FILE
+               ASSIGN TO UT-S-SEL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SEL.
+
+               SELECT PRINT-FILE
+               ASSIGN TO UT-S-PRT
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRT.
+
+               SELECT BUILD-SHEET-FILE
+               ASSIGN TO UT-S-BS
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BS.
+
+               SELECT SAVE-FILE
+               ASSIGN TO UT-S-SAV
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SAV.
+
+               SELECT OPTIONAL REPLAY-FILE
+               ASSIGN TO UT-S-RPL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RPL.
+
+               SELECT LUHN-REPORT-FILE
+               ASSIGN TO UT-S-LUHN
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LUHN.
+
+               SELECT STORY-LOG-FILE
+               ASSIGN TO UT-S-LOG
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT HANDOFF-FILE
+               ASSIGN TO UT-S-HO
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-HO.
+
+               SELECT OPTIONAL COUNTER-FILE
+               ASSIGN TO UT-S-CNT
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CNT.
+
+               SELECT OPTIONAL SEQ-FILE
+               ASSIGN TO UT-S-SEQ
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SEQ.
         DATA DIVISION.
        FILE SECTION.
 
        FD  VARS-FILE
-              RECORD CONTAINS 80 CHARACTERS
+              RECORD CONTAINS 98 CHARACTERS
               BLOCK CONTAINS 0 RECORDS
               RECORDING MODE IS F.
 
        01  VARS-RECORD.
-           03 FILLER PIC X(80).
+           03 FILLER PIC X(98).
        FD  PLOT-FILE
               RECORD CONTAINS 1024 CHARACTERS
               BLOCK CONTAINS 0 RECORDS
@@ -59,25 +112,181 @@
 
        01  PLOT-RECORD.
            03 FILLER PIC X(1024).
+
+       01  PLOT-RECORD-VIEW REDEFINES PLOT-RECORD.
+           03  PLOT-TEXT-CHUNK  PIC X(1023).
+           03  PLOT-CONT-FLAG   PIC X(01).
+               88  PLOT-MORE-CHUNKS VALUE '+'.
+
+       FD  SEL-FILE
+              RECORD CONTAINS 16 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  SEL-FILE-RECORD.
+           03 FILLER PIC X(16).
+
+       FD  PRINT-FILE
+              RECORD CONTAINS 80 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  PRINT-REC PIC X(80).
+
+       FD  BUILD-SHEET-FILE
+              RECORD CONTAINS 82 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  BS-REC.
+           03  BS-SEQ        PIC 9(4).
+           03  BS-PLOT-PICK  PIC 99.
+           03  BS-VAR-NAME   PIC X(16).
+           03  BS-VAR-VAL    PIC X(60).
+
+       FD  SAVE-FILE
+              RECORD CONTAINS 20 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  SAV-REC.
+           03  SAV-SEQ       PIC 9(4).
+           03  SAV-PLOT-PICK PIC 99.
+           03  SAV-CHOICE    PIC 9 OCCURS 14 TIMES.
+
+       FD  REPLAY-FILE
+              RECORD CONTAINS 20 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  RPL-REC.
+           03  RPL-SEQ       PIC 9(4).
+           03  RPL-PLOT-PICK PIC 99.
+           03  RPL-CHOICE    PIC 9 OCCURS 14 TIMES.
+
+       FD  LUHN-REPORT-FILE
+              RECORD CONTAINS 84 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  LUHN-REC.
+           03  LUHN-REC-VAR-NAME  PIC X(16).
+           03  LUHN-REC-VAR-VAL   PIC X(60).
+           03  LUHN-REC-RESULT    PIC X(04).
+           03  FILLER             PIC X(04).
+
+       FD  STORY-LOG-FILE
+              RECORD CONTAINS 4112 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  STORY-LOG-REC.
+           03  SL-SEQ          PIC 9(4).
+           03  SL-PLOT-PICK    PIC 99.
+           03  SL-DATE         PIC 9(8).
+           03  SL-TIME         PIC 9(6).
+           03  SL-STORY-TEXT   PIC X(4092).
+
+       FD  HANDOFF-FILE
+              RECORD CONTAINS 80 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  HANDOFF-REC PIC X(80).
+
+       FD  COUNTER-FILE
+              RECORD CONTAINS 83 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  COUNTER-REC.
+           03  CNT-VAR-NAME    PIC X(16).
+           03  CNT-VAR-VAL     PIC X(60).
+           03  CNT-PICK-COUNT  PIC 9(07).
+
+       FD  SEQ-FILE
+              RECORD CONTAINS 4 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  SEQ-REC.
+           03  SEQ-LAST-SEQ    PIC 9(04).
         WORKING-STORAGE SECTION.
        01 EOF-FLAGS.
            03  NO-MORE-VARS-FLAG PIC X(01) VALUE SPACE.
                88 NO-MORE-VARS VALUE 'Y'.
            03 NO-MORE-PLOT-FLAG PIC X(01) VALUE SPACE.
                88 NO-MORE-PLOT VALUE 'Y'.
+           03 NO-MORE-SEL-FLAG PIC X(01) VALUE SPACE.
+               88 NO-MORE-SEL VALUE 'Y'.
+           03 NO-MORE-REPLAY-FLAG PIC X(01) VALUE SPACE.
+               88 NO-MORE-REPLAY VALUE 'Y'.
+           03 NO-MORE-CNT-FLAG PIC X(01) VALUE SPACE.
+               88 NO-MORE-CNT VALUE 'Y'.
+           03 NO-MORE-SEQ-FLAG PIC X(01) VALUE SPACE.
+               88 NO-MORE-SEQ VALUE 'Y'.
+
+       01  BATCH-SWITCH PIC X VALUE SPACE.
+           88  BATCH-MODE VALUE 'Y'.
+
+       01  REPLAY-SWITCH PIC X VALUE SPACE.
+           88  REPLAY-MODE VALUE 'Y'.
+
+       01  VARS-OVERFLOW-SWITCH PIC X VALUE SPACE.
+           88  VARS-OVERFLOWED VALUE 'Y'.
+
+       01  VJMAX-WARNED-TABLE.
+           03  VJMAX-WARNED-FLAG PIC X OCCURS 14 TIMES VALUE SPACE.
+               88  VJMAX-WARNED VALUE 'Y'.
+
+       01  SEL-REC.
+           03  SEL-PLOT-PICK PIC 99.
+           03  SEL-CHOICE PIC X OCCURS 14 TIMES.
 
        01  REF-DATA.
            03  VIMAX   PIC 99 VALUE 14.
            03  VJMAX   PIC 9 VALUE 7.
+           03  PLOTMAX PIC 99 VALUE 9.
+           03  PLOTCHUNKMAX PIC 9 VALUE 4.
        01 WS-FS-VARS  PIC X(02).
        01 WS-FS-PLOT  PIC X(02).
+       01 WS-FS-SEL   PIC X(02).
+       01 WS-FS-PRT   PIC X(02).
+       01 WS-FS-BS    PIC X(02).
+       01 WS-FS-SAV   PIC X(02).
+       01 WS-FS-RPL   PIC X(02).
+       01 WS-FS-LUHN  PIC X(02).
+       01 WS-FS-LOG   PIC X(02).
+       01 WS-FS-HO    PIC X(02).
+       01 WS-FS-CNT   PIC X(02).
+       01 WS-FS-SEQ   PIC X(02).
+       01 STORY-SEQ   PIC 9(4) VALUE 0.
+
+       01  RANDOM-FIELDS.
+           03  WS-RAND-SEED    PIC 9(8).
+           03  WS-RAND-VAL     PIC 9V9(9).
+           03  WS-RAND-MAX     PIC 99.
+           03  WS-RAND-RESULT  PIC 99.
+           03  WS-WEIGHT-TOTAL   PIC 9(04).
+           03  WS-WEIGHT-TARGET  PIC 9(04).
+           03  WS-WEIGHT-ACCUM   PIC 9(04).
+
+       01  PLOT-PICK-X PIC X.
+       01  FILLER REDEFINES PLOT-PICK-X.
+          03  PLOT-PICK PIC 9.
+
+       01  WS-ENTRY-OK PIC X VALUE 'N'.
+           88  ENTRY-OK VALUE 'Y'.
         01 CNTL-FIELDS.
            03 CNTL-VAR-NAME    PIC X(16).
            03  CNTL-VAR-COUNT  PIC 99.
         01  VARS-REC.
            03  VARS-VAR-NAME   PIC X(16).
            03  VARS-VAR-VALUE  PIC X(60).
-           03  FILLER          PIC X(04).
+           03  VARS-WEIGHT     PIC 9(02).
+           03  FILLER          PIC X(02).
+           03  VARS-DEP-NAME   PIC X(16).
+           03  VARS-DEP-CHOICE PIC 9(02).
        01  CHOICE-SELECT-X PIC X.
        01  FILLER REDEFINES CHOICE-SELECT-X.
           03  CHOICE-SELECT PIC 9.
@@ -108,6 +317,10 @@
                    07 VAR-NAME             PIC X(16).
                    07  VAR-VAL-COUNT     PIC 99.
                    07  VAR-VAL             PIC X(60) OCCURS 7 TIMES.
+                   07  VAR-WEIGHT          PIC 99 OCCURS 7 TIMES.
+                   07  VAR-DEP-NAME        PIC X(16) OCCURS 7 TIMES.
+                   07  VAR-DEP-CHOICE      PIC 99 OCCURS 7 TIMES.
+                   07  VAR-PICK-COUNT      PIC 9(07) OCCURS 7 TIMES.
 
        01  VAR-INDICES.
            03 VI PIC 99.
@@ -115,13 +328,42 @@
 
            03 VSX PIC 99.
            03 VRX PIC 99.
+
+       01  DEP-MATCH-SWITCH PIC X VALUE SPACE.
+           88  DEP-SATISFIED VALUE 'Y'.
+       01  DEP-OVERRIDE-SWITCH PIC X VALUE SPACE.
+           88  DEP-OVERRIDE VALUE 'Y'.
+       01  DEP-VI PIC 99.
+       01  VJ-AVAIL-COUNT PIC 99.
+
+       01  VALIDATE-FIELDS.
+           03  VAL-PC          PIC 99.
+           03  VAL-VJ          PIC 99.
+           03  VAL-POS         PIC 9(4).
+           03  VAL-USE-COUNT   PIC 9(4).
+           03  VAL-CH          PIC X.
+           03  VAL-TOK-LEN     PIC 99.
+           03  VAL-TOK-VAL     PIC X(16).
+           03  VAL-TOK-DONE-SW PIC X VALUE SPACE.
+               88  VAL-TOK-DONE VALUE 'Y'.
+           03  VAL-MATCHED-SW  PIC X VALUE SPACE.
+               88  VAL-TOKEN-MATCHED VALUE 'Y'.
+
        01  PLOT-COUNT PIC 99 VALUE 0.
+       01  PLOT-TABLE-AREA.
+           03  PLOT-ENTRY PIC X(4092) OCCURS 9 TIMES.
+           03  PLOT-LEN   PIC 9(4) OCCURS 9 TIMES.
+       01  PLOT-CHUNK-NO PIC 9.
+       01  PLOT-CHUNK-OVERFLOW-TABLE.
+           03  PLOT-CHUNK-OVERFLOW-FLAG PIC X OCCURS 9 TIMES
+               VALUE SPACE.
+               88  PLOT-CHUNK-OVERFLOW-WARNED VALUE 'Y'.
        01  PLOT-REC.
-           03 FILLER PIC X(1024).
+           03 FILLER PIC X(4092).
 
-       01  STORY-TEXT PIC X(1024) VALUE 'YOUR-GENERATED-STORY-HERE'.
+       01  STORY-TEXT PIC X(4092) VALUE 'YOUR-GENERATED-STORY-HERE'.
        01  FILLER REDEFINES STORY-TEXT.
-           03  STRY-CH PIC X OCCURS 1024.
+           03  STRY-CH PIC X OCCURS 4092.
        01  STORY-LENGTH PIC 9(4) VALUE 1024.
        01  INDEX-POS PIC 9(4) VALUE 1.
        01  LINE-BUFFER PIC X(80).
@@ -137,15 +379,42 @@
 
       *  COPY PASSSUB1.
         01  SUBSTITUTE-PARAMETERS.
-           05  SUB-BUFFER-SOURCE    PIC X(1024).
-           05  SUB-BUFFER-TARGET    PIC X(1024).
+           05  SUB-BUFFER-SOURCE    PIC X(4092).
+           05  SUB-BUFFER-TARGET    PIC X(4092).
            05  SUB-SEARCH-STRING    PIC X(128).
            05  SUB-REPLACE-STRING   PIC X(128).
            05  SUB-SEARCH-LENGTH    PIC 9(3).
            05  SUB-REPLACE-LENGTH   PIC 9(3).
 
+       01  LUHN-FIELDS.
+           03  LUHN-VAL          PIC X(60).
+           03  FILLER REDEFINES LUHN-VAL.
+               05  LUHN-VAL-CH   PIC X OCCURS 60.
+           03  LUHN-LEN          PIC 99.
+           03  LUHN-LX           PIC 99.
+
+       01  INP-CARD.
+           03  INP-CARD-CH      PIC X(01) OCCURS 20 TIMES.
+       01  WS-RESULT            PIC 9(01).
+           88  PASS-LUHN-TEST           VALUE 0.
+
         PROCEDURE DIVISION.
+           OPEN OUTPUT PRINT-FILE.
+           OPEN OUTPUT BUILD-SHEET-FILE.
+           OPEN OUTPUT SAVE-FILE.
+           OPEN OUTPUT LUHN-REPORT-FILE.
+           OPEN EXTEND STORY-LOG-FILE.
+           IF WS-FS-LOG NOT = '00'
+               OPEN OUTPUT STORY-LOG-FILE
+           END-IF.
+
            OPEN INPUT PLOT-FILE.
+           IF WS-FS-PLOT NOT = '00'
+               DISPLAY 'UNABLE TO OPEN PLOT-FILE, FILE STATUS='
+                   WS-FS-PLOT
+               MOVE 24 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
            MOVE 0 TO PLOT-COUNT.
            PERFORM READ-PLOT.
@@ -153,31 +422,118 @@
 
            CLOSE PLOT-FILE.
 
+           MOVE 0 TO WS-RAND-SEED.
+           ACCEPT WS-RAND-SEED FROM TIME.
+           COMPUTE WS-RAND-VAL = FUNCTION RANDOM(WS-RAND-SEED).
+
            OPEN INPUT VARS-FILE.
+           IF WS-FS-VARS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN VARS-FILE, FILE STATUS='
+                   WS-FS-VARS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
            MOVE 0 TO VAR-NAME-COUNT.
            PERFORM READ-VARS.
            PERFORM  BUILD-VARS-TABLE UNTIL NO-MORE-VARS.
            CLOSE VARS-FILE.
 
+           PERFORM LOAD-COUNTERS.
+           PERFORM LOAD-SEQ-COUNTER.
 
-           PERFORM BUILD-STORY.
-           DISPLAY 'WOULD YOU LIKE TO CREATE ANOTHER STORY? (1=YES)'
-           ACCEPT PLAY-AGAIN-X.
-           PERFORM  CHECK-PLAY-AGAIN
-             UNTIL NOT (PLAY-AGAIN-X NUMERIC AND PLAY-AGAIN = 1).
+           PERFORM VALIDATE-PLOT-VARS.
+
+           OPEN INPUT REPLAY-FILE.
+           PERFORM READ-REPLAY.
+           IF NOT NO-MORE-REPLAY
+               SET REPLAY-MODE TO TRUE
+           END-IF.
+
+           IF REPLAY-MODE
+               PERFORM REBUILD-STORY UNTIL NO-MORE-REPLAY
+               CLOSE REPLAY-FILE
+           ELSE
+               CLOSE REPLAY-FILE
+               OPEN INPUT SEL-FILE
+               PERFORM READ-SEL
+               IF NOT NO-MORE-SEL
+                   SET BATCH-MODE TO TRUE
+               END-IF
+
+               IF BATCH-MODE
+                   PERFORM BUILD-STORY UNTIL NO-MORE-SEL
+                   CLOSE SEL-FILE
+               ELSE
+                   CLOSE SEL-FILE
+                   PERFORM BUILD-STORY
+                   DISPLAY 'CREATE ANOTHER STORY? (1=YES)'
+                   ACCEPT PLAY-AGAIN-X
+                   PERFORM  CHECK-PLAY-AGAIN
+                     UNTIL NOT (PLAY-AGAIN-X NUMERIC AND PLAY-AGAIN = 1)
+               END-IF
+           END-IF.
            DISPLAY 'THANKS FOR PLAYING'.
+           CLOSE PRINT-FILE.
+           CLOSE BUILD-SHEET-FILE.
+           CLOSE SAVE-FILE.
+           CLOSE LUHN-REPORT-FILE.
+           CLOSE STORY-LOG-FILE.
+           PERFORM SAVE-COUNTERS.
+           PERFORM SAVE-SEQ-COUNTER.
            GOBACK.
        CHECK-PLAY-AGAIN.
            PERFORM BUILD-STORY
            DISPLAY 'WOULD YOU LIKE TO CREATE ANOTHER STORY? (1=YES)'
            ACCEPT PLAY-AGAIN-X.
        BUILD-STORY.
-           PERFORM SHOW-NEXT-VAR VARYING VI FROM 1 BY +1
+           ADD 1 TO STORY-SEQ.
+           PERFORM CHOOSE-PLOT.
+           IF BATCH-MODE
+               PERFORM LOAD-NEXT-VAR VARYING VI FROM 1 BY +1
+               UNTIL VI > VAR-NAME-COUNT
+           ELSE
+               PERFORM SHOW-NEXT-VAR VARYING VI FROM 1 BY +1
+               UNTIL VI > VAR-NAME-COUNT
+           END-IF.
+           PERFORM WRITE-BUILD-SHEET VARYING VI FROM 1 BY +1
            UNTIL VI > VAR-NAME-COUNT.
 
       *    DISPLAY 'CHOICES=' CHOICES-TABLE
 
+           PERFORM WRITE-SAVE-REC.
+           PERFORM FINISH-STORY.
+           IF BATCH-MODE
+               PERFORM READ-SEL
+           END-IF.
+
+       REBUILD-STORY.
+           ADD 1 TO STORY-SEQ.
+           MOVE RPL-PLOT-PICK TO PLOT-PICK.
+           IF PLOT-PICK < 1 OR PLOT-PICK > PLOT-COUNT
+               MOVE PLOT-COUNT TO WS-RAND-MAX
+               PERFORM RANDOM-PICK
+               MOVE WS-RAND-RESULT TO PLOT-PICK
+           END-IF.
+           MOVE PLOT-ENTRY(PLOT-PICK) TO PLOT-REC.
+           PERFORM LOAD-REPLAY-VAR VARYING VI FROM 1 BY +1
+           UNTIL VI > VAR-NAME-COUNT.
+           PERFORM FINISH-STORY.
+           PERFORM READ-REPLAY.
+
+       LOAD-REPLAY-VAR.
+           MOVE SPACE TO DEP-OVERRIDE-SWITCH.
+           PERFORM CHECK-ANY-OPTION-AVAILABLE.
+           MOVE RPL-CHOICE(VI) TO CHOICE-SELECT.
+           PERFORM CHECK-CHOICE-ENTRY.
+           IF NOT ENTRY-OK
+               PERFORM WEIGHTED-PICK
+               MOVE WS-RAND-RESULT TO CHOICE-SELECT
+           END-IF.
+           MOVE CHOICE-SELECT TO CHOICE-NUMBER(VI).
+           PERFORM WRITE-BUILD-SHEET.
 
+       FINISH-STORY.
+           MOVE PLOT-LEN (PLOT-PICK) TO STORY-LENGTH.
            MOVE PLOT-REC TO SUB-BUFFER-SOURCE.
 
            PERFORM REPLACE-VARIABLES .
@@ -187,72 +543,348 @@
       *    DISPLAY SUB-BUFFER-TARGET .
 
            MOVE SUB-BUFFER-TARGET TO STORY-TEXT.
+           PERFORM WRITE-STORY-LOG.
            PERFORM SHOW-MOVIE-PLOT.
-           DISPLAY 'RE-DISPLAY? (1=YES)'.
-           ACCEPT REDRAW-STORY-X.
-           PERFORM RE-DISPLAY
-           UNTIL NOT(REDRAW-STORY-X NUMERIC AND REDRAW-STORY = 1).
+           IF NOT BATCH-MODE AND NOT REPLAY-MODE
+               DISPLAY 'RE-DISPLAY? (1=YES, 2=EXPORT TO FILE)'
+               ACCEPT REDRAW-STORY-X
+               PERFORM RE-DISPLAY
+               UNTIL NOT (REDRAW-STORY-X NUMERIC AND
+                          (REDRAW-STORY = 1 OR REDRAW-STORY = 2))
+           END-IF.
+
+       WRITE-STORY-LOG.
+           MOVE STORY-SEQ TO SL-SEQ
+           MOVE PLOT-PICK TO SL-PLOT-PICK
+           ACCEPT SL-DATE FROM DATE YYYYMMDD
+           ACCEPT SL-TIME FROM TIME
+           MOVE STORY-TEXT TO SL-STORY-TEXT
+           WRITE STORY-LOG-REC.
 
        RE-DISPLAY.
-           PERFORM SHOW-MOVIE-PLOT.
-           DISPLAY 'RE-DISPLAY? (1=YES)'.
+           IF REDRAW-STORY-X NUMERIC AND REDRAW-STORY = 2
+               PERFORM EXPORT-STORY
+           ELSE
+               PERFORM SHOW-MOVIE-PLOT.
+           DISPLAY 'RE-DISPLAY? (1=YES, 2=EXPORT TO FILE)'.
            ACCEPT REDRAW-STORY-X.
+
+       WRITE-SAVE-REC.
+           MOVE STORY-SEQ TO SAV-SEQ.
+           MOVE PLOT-PICK TO SAV-PLOT-PICK.
+           PERFORM COPY-CHOICE-TO-SAVE VARYING VI FROM 1 BY +1
+           UNTIL VI > VAR-NAME-COUNT.
+           WRITE SAV-REC.
+
+       COPY-CHOICE-TO-SAVE.
+           MOVE CHOICE-NUMBER(VI) TO SAV-CHOICE(VI).
        PROCESS-PLOT.
-             IF PLOT-COUNT < 1
-                   ADD 1 TO PLOT-COUNT
-                   MOVE PLOT-RECORD TO PLOT-REC
+           IF PLOT-COUNT < PLOTMAX
+               ADD 1 TO PLOT-COUNT
+               PERFORM LOAD-PLOT-ENTRY
            ELSE
-               PERFORM READ-PLOT.
-        BUILD-VARS-TABLE.
-               MOVE VARS-VAR-NAME TO CNTL-VAR-NAME
-               ADD 1 TO VAR-NAME-COUNT
-               IF VAR-NAME-COUNT > VIMAX
-                   DISPLAY 'TOO MANY VARS, MAX=' VIMAX
-                   STOP RUN.
+               DISPLAY 'TOO MANY PLOTS IN plot.dat, MAX=' PLOTMAX
+               MOVE 'Y' TO NO-MORE-PLOT-FLAG.
+
+       LOAD-PLOT-ENTRY.
+           MOVE SPACES TO PLOT-ENTRY (PLOT-COUNT)
+           MOVE 1 TO PLOT-CHUNK-NO
+           MOVE 1 TO VAL-POS
+           PERFORM APPEND-PLOT-CHUNK
+           PERFORM LOAD-PLOT-CHUNK-AHEAD
+               UNTIL NO-MORE-PLOT OR NOT PLOT-MORE-CHUNKS
+           COMPUTE PLOT-LEN (PLOT-COUNT) = VAL-POS - 1
+           PERFORM READ-PLOT.
+
+       LOAD-PLOT-CHUNK-AHEAD.
+           PERFORM READ-PLOT
+           IF NOT NO-MORE-PLOT
+               IF PLOT-CHUNK-NO < PLOTCHUNKMAX
+                   ADD 1 TO PLOT-CHUNK-NO
+                   PERFORM APPEND-PLOT-CHUNK
+               ELSE
+                   PERFORM WARN-PLOT-CHUNK-OVERFLOW
+               END-IF
+           END-IF.
+
+       WARN-PLOT-CHUNK-OVERFLOW.
+           IF NOT PLOT-CHUNK-OVERFLOW-WARNED(PLOT-COUNT)
+               DISPLAY 'PLOT TOO LONG IN plot.dat, MAX='
+                   PLOTCHUNKMAX ' CHUNKS - TRUNCATING'
+               SET PLOT-CHUNK-OVERFLOW-WARNED(PLOT-COUNT) TO TRUE
+           END-IF.
+
+       APPEND-PLOT-CHUNK.
+           MOVE PLOT-TEXT-CHUNK TO
+               PLOT-ENTRY (PLOT-COUNT) (VAL-POS:1023)
+           ADD 1023 TO VAL-POS.
+
+       CHOOSE-PLOT.
+           IF PLOT-COUNT < 2
+               MOVE 1 TO PLOT-PICK
+           ELSE
+               IF BATCH-MODE
+                   MOVE SEL-PLOT-PICK TO PLOT-PICK
+                   IF PLOT-PICK < 1 OR PLOT-PICK > PLOT-COUNT
+                       MOVE PLOT-COUNT TO WS-RAND-MAX
+                       PERFORM RANDOM-PICK
+                       MOVE WS-RAND-RESULT TO PLOT-PICK
+                   END-IF
+               ELSE
+                   DISPLAY ' '
+                   DISPLAY 'WHICH PLOT? (1-' PLOT-COUNT ', OR R=RANDOM)'
+                   ACCEPT PLOT-PICK-X
+                   PERFORM CHECK-PLOT-ENTRY
+                   PERFORM UNTIL ENTRY-OK
+                       DISPLAY 'IMVALID VALUE'
+                       ACCEPT PLOT-PICK-X
+                       PERFORM CHECK-PLOT-ENTRY
+                   END-PERFORM
+                   IF PLOT-PICK-X = 'R' OR PLOT-PICK-X = 'r'
+                       MOVE PLOT-COUNT TO WS-RAND-MAX
+                       PERFORM RANDOM-PICK
+                       MOVE WS-RAND-RESULT TO PLOT-PICK
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE PLOT-ENTRY (PLOT-PICK) TO PLOT-REC.
+
+       CHECK-PLOT-ENTRY.
+           MOVE 'N' TO WS-ENTRY-OK.
+           IF PLOT-PICK-X = 'R' OR PLOT-PICK-X = 'r'
+               MOVE 'Y' TO WS-ENTRY-OK
+           ELSE
+               IF PLOT-PICK-X NUMERIC
+                   IF NOT (PLOT-PICK < 1
+                       OR PLOT-PICK > PLOT-COUNT)
+                       MOVE 'Y' TO WS-ENTRY-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-CHOICE-ENTRY.
+           MOVE 'N' TO WS-ENTRY-OK.
+           IF CHOICE-SELECT-X = 'R' OR CHOICE-SELECT-X = 'r'
+               MOVE 'Y' TO WS-ENTRY-OK
+           ELSE
+               IF CHOICE-SELECT-X NUMERIC
+                   IF NOT (CHOICE-SELECT < 1
+                       OR CHOICE-SELECT > VAR-VAL-COUNT (VI))
+                       MOVE CHOICE-SELECT TO VJ
+                       PERFORM CHECK-OPTION-DEP
+                       IF DEP-SATISFIED
+                           MOVE 'Y' TO WS-ENTRY-OK
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-OPTION-DEP.
+           MOVE 'N' TO DEP-MATCH-SWITCH.
+           IF DEP-OVERRIDE OR VAR-DEP-NAME(VI,VJ) = SPACES
+               SET DEP-SATISFIED TO TRUE
+           ELSE
+               PERFORM CHECK-DEP-AGAINST-VI VARYING DEP-VI FROM 1 BY 1
+                   UNTIL DEP-VI >= VI OR DEP-SATISFIED
+           END-IF.
+
+       CHECK-DEP-AGAINST-VI.
+           IF VAR-NAME(DEP-VI) = VAR-DEP-NAME(VI,VJ)
+               AND CHOICE-NUMBER(DEP-VI) = VAR-DEP-CHOICE(VI,VJ)
+               SET DEP-SATISFIED TO TRUE
+           END-IF.
+
+       CHECK-ANY-OPTION-AVAILABLE.
+           MOVE 0 TO VJ-AVAIL-COUNT.
+           PERFORM COUNT-AVAIL-OPTION VARYING VJ FROM 1 BY 1
+               UNTIL VJ > VAR-VAL-COUNT(VI).
+           IF VJ-AVAIL-COUNT = 0
+               SET DEP-OVERRIDE TO TRUE
+           END-IF.
+
+       COUNT-AVAIL-OPTION.
+           PERFORM CHECK-OPTION-DEP.
+           IF DEP-SATISFIED
+               ADD 1 TO VJ-AVAIL-COUNT
+           END-IF.
+
+       RANDOM-PICK.
+           COMPUTE WS-RAND-VAL = FUNCTION RANDOM.
+           COMPUTE WS-RAND-RESULT = (WS-RAND-VAL * WS-RAND-MAX) + 1.
+           IF WS-RAND-RESULT > WS-RAND-MAX
+               MOVE WS-RAND-MAX TO WS-RAND-RESULT
+           END-IF.
+           IF WS-RAND-RESULT < 1
+               MOVE 1 TO WS-RAND-RESULT
+           END-IF.
 
-               MOVE VAR-NAME-COUNT TO VI.
-               MOVE VARS-VAR-NAME TO VAR-NAME(VI).
-               MOVE 0 TO VAR-VAL-COUNT(VI).
-               PERFORM LOAD-VARS-OPTS
-                   UNTIL NO-MORE-VARS
-                    OR CNTL-VAR-NAME NOT = VARS-VAR-NAME.
+       WEIGHTED-PICK.
+           MOVE 0 TO WS-WEIGHT-TOTAL.
+           PERFORM ADD-VAR-WEIGHT VARYING VJ FROM 1 BY 1
+               UNTIL VJ > VAR-VAL-COUNT(VI).
+           COMPUTE WS-RAND-VAL = FUNCTION RANDOM.
+           COMPUTE WS-WEIGHT-TARGET =
+               (WS-RAND-VAL * WS-WEIGHT-TOTAL) + 1.
+           IF WS-WEIGHT-TARGET > WS-WEIGHT-TOTAL
+               MOVE WS-WEIGHT-TOTAL TO WS-WEIGHT-TARGET
+           END-IF.
+           IF WS-WEIGHT-TARGET < 1
+               MOVE 1 TO WS-WEIGHT-TARGET
+           END-IF.
+           MOVE 0 TO WS-WEIGHT-ACCUM.
+           MOVE VAR-VAL-COUNT(VI) TO WS-RAND-RESULT.
+           PERFORM FIND-WEIGHTED-PICK VARYING VJ FROM 1 BY 1
+               UNTIL VJ > VAR-VAL-COUNT(VI)
+                OR WS-WEIGHT-ACCUM >= WS-WEIGHT-TARGET.
 
+       ADD-VAR-WEIGHT.
+           PERFORM CHECK-OPTION-DEP.
+           IF DEP-SATISFIED
+               ADD VAR-WEIGHT(VI,VJ) TO WS-WEIGHT-TOTAL
+           END-IF.
+
+       FIND-WEIGHTED-PICK.
+           PERFORM CHECK-OPTION-DEP.
+           IF DEP-SATISFIED
+               ADD VAR-WEIGHT(VI,VJ) TO WS-WEIGHT-ACCUM
+               MOVE VJ TO WS-RAND-RESULT
+           END-IF.
+
+        BUILD-VARS-TABLE.
+               MOVE VARS-VAR-NAME TO CNTL-VAR-NAME.
+               IF VAR-NAME-COUNT >= VIMAX
+                   IF NOT VARS-OVERFLOWED
+                       DISPLAY 'TOO MANY VARS, MAX=' VIMAX
+                       ' - SKIPPING THE REST'
+                       SET VARS-OVERFLOWED TO TRUE
+                   END-IF
+                   PERFORM SKIP-VARS-OPTS
+                       UNTIL NO-MORE-VARS
+                        OR CNTL-VAR-NAME NOT = VARS-VAR-NAME
+               ELSE
+                   ADD 1 TO VAR-NAME-COUNT
+                   MOVE VAR-NAME-COUNT TO VI
+                   MOVE VARS-VAR-NAME TO VAR-NAME(VI)
+                   MOVE 0 TO VAR-VAL-COUNT(VI)
+                   PERFORM LOAD-VARS-OPTS
+                       UNTIL NO-MORE-VARS
+                        OR CNTL-VAR-NAME NOT = VARS-VAR-NAME
+               END-IF.
 
       *        DISPLAY 'I=' VI ' NAME=' VAR-NAME(VI)
       *        ' CNT=' VAR-VAL-COUNT(VI)
 
+       SKIP-VARS-OPTS.
+           PERFORM READ-VARS.
+
        LOAD-VARS-OPTS.
-           ADD 1 TO VAR-VAL-COUNT(VI).
-            IF VAR-VAL-COUNT(VI) > VJMAX
-               DISPLAY 'TOO MANY OPTIONS FOR VAR, MAX= ' VJMAX
-                STOP RUN.
-
-            MOVE VAR-VAL-COUNT(VI) TO VJ.
-            MOVE VARS-VAR-VALUE TO VAR-VAL (VI,VJ).
-            PERFORM READ-VARS.
+           IF VAR-VAL-COUNT(VI) >= VJMAX
+               IF NOT VJMAX-WARNED(VI)
+                   DISPLAY 'TOO MANY OPTIONS FOR VAR, MAX= ' VJMAX
+                   ' - SKIPPING THE REST: ' VAR-NAME(VI)
+                   SET VJMAX-WARNED(VI) TO TRUE
+               END-IF
+           ELSE
+               ADD 1 TO VAR-VAL-COUNT(VI)
+               MOVE VAR-VAL-COUNT(VI) TO VJ
+               MOVE VARS-VAR-VALUE TO VAR-VAL (VI,VJ)
+               IF VARS-WEIGHT NUMERIC AND VARS-WEIGHT > 0
+                   MOVE VARS-WEIGHT TO VAR-WEIGHT (VI,VJ)
+               ELSE
+                   MOVE 1 TO VAR-WEIGHT (VI,VJ)
+               END-IF
+               MOVE VARS-DEP-NAME TO VAR-DEP-NAME (VI,VJ)
+               IF VARS-DEP-CHOICE NUMERIC
+                   MOVE VARS-DEP-CHOICE TO VAR-DEP-CHOICE (VI,VJ)
+               ELSE
+                   MOVE 0 TO VAR-DEP-CHOICE (VI,VJ)
+               END-IF
+               MOVE 0 TO VAR-PICK-COUNT (VI,VJ)
+               PERFORM CHECK-LUHN-VALUE
+           END-IF.
+           PERFORM READ-VARS.
+
+       CHECK-LUHN-VALUE.
+           MOVE VARS-VAR-VALUE TO LUHN-VAL
+           MOVE 60 TO LUHN-LX
+           PERFORM BACKSP-LUHN-LX
+                UNTIL LUHN-VAL-CH (LUHN-LX) NOT = ' '
+                 OR LUHN-LX < 1
+           MOVE LUHN-LX TO LUHN-LEN
+           IF LUHN-LEN > 0 AND LUHN-LEN NOT > 20
+                   AND LUHN-VAL (1:LUHN-LEN) IS NUMERIC
+               MOVE SPACES TO INP-CARD
+               MOVE LUHN-VAL (1:LUHN-LEN) TO INP-CARD
+               CALL 'LUHN' USING INP-CARD, WS-RESULT
+               PERFORM WRITE-LUHN-REPORT
+           END-IF.
+
+       BACKSP-LUHN-LX.
+           SUBTRACT 1 FROM LUHN-LX.
+
+       WRITE-LUHN-REPORT.
+           MOVE VAR-NAME(VI) TO LUHN-REC-VAR-NAME
+           MOVE VARS-VAR-VALUE TO LUHN-REC-VAR-VAL
+           IF PASS-LUHN-TEST
+               MOVE 'PASS' TO LUHN-REC-RESULT
+           ELSE
+               MOVE 'FAIL' TO LUHN-REC-RESULT
+           END-IF
+           WRITE LUHN-REC.
+       LOAD-NEXT-VAR.
+           MOVE SPACE TO DEP-OVERRIDE-SWITCH.
+           PERFORM CHECK-ANY-OPTION-AVAILABLE.
+           MOVE SEL-CHOICE(VI) TO CHOICE-SELECT-X.
+           PERFORM CHECK-CHOICE-ENTRY.
+           IF NOT ENTRY-OK
+               MOVE 'R' TO CHOICE-SELECT-X
+           END-IF.
+           IF CHOICE-SELECT-X = 'R' OR CHOICE-SELECT-X = 'r'
+               PERFORM WEIGHTED-PICK
+               MOVE WS-RAND-RESULT TO CHOICE-NUMBER(VI)
+           ELSE
+               MOVE CHOICE-SELECT TO CHOICE-NUMBER(VI)
+           END-IF.
+           ADD 1 TO VAR-PICK-COUNT (VI,CHOICE-NUMBER(VI)).
        SHOW-NEXT-VAR.
              DISPLAY ' '.
+           MOVE SPACE TO DEP-OVERRIDE-SWITCH.
+           PERFORM CHECK-ANY-OPTION-AVAILABLE.
             DISPLAY 'SELECT CHOICE FOR ' VAR-NAME (VI).
+           IF DEP-OVERRIDE
+               DISPLAY 'NO OPTIONS MATCH PRIOR CHOICES - SHOWING ALL'
+           END-IF.
            PERFORM SHOW-NEXT-OPTION VARYING VJ FROM 1 BY +1
             UNTIL VJ > VAR-VAL-COUNT(VI).
+           DISPLAY 'OR R TO RANDOMLY PICK ONE'.
 
               ACCEPT CHOICE-SELECT-X.
+              PERFORM CHECK-CHOICE-ENTRY.
               PERFORM GET-CHOICE
-              UNTIL CHOICE-SELECT-X NUMERIC AND
-                         NOT (CHOICE-SELECT < 1
-                OR CHOICE-SELECT > VAR-VAL-COUNT(VI)).
+              UNTIL ENTRY-OK.
 
-              MOVE CHOICE-SELECT TO CHOICE-NUMBER(VI).
+              IF CHOICE-SELECT-X = 'R' OR CHOICE-SELECT-X = 'r'
+                  PERFORM WEIGHTED-PICK
+                  MOVE WS-RAND-RESULT TO CHOICE-NUMBER(VI)
+              ELSE
+                  MOVE CHOICE-SELECT TO CHOICE-NUMBER(VI)
+              END-IF.
+              ADD 1 TO VAR-PICK-COUNT (VI,CHOICE-NUMBER(VI)).
       *       DISPLAY '---SELECTED: ' VAR-VAL (VI,CHOICE-SELECT).
        SHOW-NEXT-OPTION.
-            DISPLAY VJ ' ' VAR-VAL (VI,VJ).
+           PERFORM CHECK-OPTION-DEP.
+           IF DEP-SATISFIED
+               DISPLAY VJ ' ' VAR-VAL (VI,VJ)
+           END-IF.
        GET-CHOICE.
             DISPLAY 'IMVALID VALUE'.
             DISPLAY 'SELECT CHOICE FOR ' VAR-NAME (VI).
            PERFORM SHOW-NEXT-OPTION VARYING VJ FROM 1 BY +1
             UNTIL VJ > VAR-VAL-COUNT(VI).
+           DISPLAY 'OR R TO RANDOMLY PICK ONE'.
 
-          ACCEPT CHOICE-SELECT-X
+          ACCEPT CHOICE-SELECT-X.
+          PERFORM CHECK-CHOICE-ENTRY
        REPLACE-VARIABLES.
            PERFORM REPLACE-VARIABLE
            VARYING VI FROM 1 BY +1 UNTIL VI>VAR-NAME-COUNT.
@@ -293,20 +925,211 @@
            SUBTRACT 1 FROM VSX.
        BACKSP-VRX.
            SUBTRACT 1 FROM VRX.
+
+       VALIDATE-PLOT-VARS.
+           DISPLAY ' '.
+           DISPLAY '--- PRE-FLIGHT VARS/PLOT VALIDATION ---'.
+           PERFORM CHECK-VAR-USED VARYING VI FROM 1 BY +1
+           UNTIL VI > VAR-NAME-COUNT.
+           PERFORM SCAN-PLOT-TOKENS VARYING VAL-PC FROM 1 BY +1
+           UNTIL VAL-PC > PLOT-COUNT.
+           DISPLAY '--- END VALIDATION ---'.
+           DISPLAY ' '.
+
+       CHECK-VAR-USED.
+           MOVE VAR-NAME(VI) TO VAR-SRCH-VAL.
+           MOVE 16 TO VSX.
+           PERFORM BACKSP-VSX
+                UNTIL VAR-SRCH-CH (VSX) NOT = ' '
+                OR VSX < 1.
+           MOVE VSX TO VAR-SRCH-LEN.
+           MOVE 0 TO VAL-USE-COUNT.
+           PERFORM COUNT-VAR-IN-PLOT VARYING VAL-PC FROM 1 BY +1
+           UNTIL VAL-PC > PLOT-COUNT.
+           IF VAL-USE-COUNT = 0
+               DISPLAY 'WARNING: VARS.DAT VAR NOT USED IN ANY PLOT: '
+               VAR-NAME(VI)
+           END-IF.
+
+       COUNT-VAR-IN-PLOT.
+           INSPECT PLOT-ENTRY(VAL-PC) TALLYING VAL-USE-COUNT
+               FOR ALL VAR-NAME(VI)(1:VAR-SRCH-LEN).
+
+       SCAN-PLOT-TOKENS.
+           MOVE 1 TO VAL-POS.
+           PERFORM SCAN-PLOT-POSITION UNTIL VAL-POS > PLOT-LEN(VAL-PC).
+
+       SCAN-PLOT-POSITION.
+           MOVE PLOT-ENTRY(VAL-PC)(VAL-POS:1) TO VAL-CH.
+           IF VAL-CH >= 'A' AND VAL-CH <= 'Z'
+               PERFORM COLLECT-TOKEN
+           ELSE
+               ADD 1 TO VAL-POS
+           END-IF.
+
+       COLLECT-TOKEN.
+           MOVE SPACES TO VAL-TOK-VAL.
+           MOVE 0 TO VAL-TOK-LEN.
+           MOVE SPACE TO VAL-TOK-DONE-SW.
+           PERFORM COLLECT-TOKEN-CHAR
+               UNTIL VAL-POS > PLOT-LEN(VAL-PC) OR VAL-TOK-DONE.
+           IF VAL-TOK-LEN >= 2
+               PERFORM CHECK-TOKEN-MATCH
+           END-IF.
+
+       COLLECT-TOKEN-CHAR.
+           MOVE PLOT-ENTRY(VAL-PC)(VAL-POS:1) TO VAL-CH.
+           IF (VAL-CH >= 'A' AND VAL-CH <= 'Z') OR VAL-CH = '-'
+               IF VAL-TOK-LEN < 16
+                   ADD 1 TO VAL-TOK-LEN
+                   MOVE VAL-CH TO VAL-TOK-VAL(VAL-TOK-LEN:1)
+               END-IF
+               ADD 1 TO VAL-POS
+           ELSE
+               SET VAL-TOK-DONE TO TRUE
+           END-IF.
+
+       CHECK-TOKEN-MATCH.
+           MOVE SPACE TO VAL-MATCHED-SW.
+           PERFORM MATCH-TOKEN-VAR VARYING VAL-VJ FROM 1 BY +1
+           UNTIL VAL-VJ > VAR-NAME-COUNT OR VAL-TOKEN-MATCHED.
+           IF NOT VAL-TOKEN-MATCHED
+               DISPLAY 'WARNING: PLOT TOKEN HAS NO VARS.DAT MATCH: '
+               VAL-TOK-VAL ' IN PLOT ' VAL-PC
+           END-IF.
+
+       MATCH-TOKEN-VAR.
+           IF VAL-TOK-VAL = VAR-NAME(VAL-VJ)
+               SET VAL-TOKEN-MATCHED TO TRUE
+           END-IF.
+
        READ-PLOT.
            READ PLOT-FILE
            AT END
                MOVE 'Y' TO NO-MORE-PLOT-FLAG.
+           IF WS-FS-PLOT NOT = '00' AND WS-FS-PLOT NOT = '10'
+               DISPLAY 'ERROR READING PLOT-FILE, FILE STATUS='
+                   WS-FS-PLOT
+               MOVE 24 TO RETURN-CODE
+               STOP RUN
+           END-IF.
 
         READ-VARS.
            READ VARS-FILE INTO VARS-REC
            AT END
                MOVE 'Y' TO NO-MORE-VARS-FLAG.
+           IF WS-FS-VARS NOT = '00' AND WS-FS-VARS NOT = '10'
+               DISPLAY 'ERROR READING VARS-FILE, FILE STATUS='
+                   WS-FS-VARS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-SEL.
+           READ SEL-FILE INTO SEL-REC
+           AT END
+               MOVE 'Y' TO NO-MORE-SEL-FLAG.
+
+       READ-REPLAY.
+           READ REPLAY-FILE INTO RPL-REC
+           AT END
+               MOVE 'Y' TO NO-MORE-REPLAY-FLAG.
+
+       LOAD-COUNTERS.
+           OPEN INPUT COUNTER-FILE.
+           PERFORM READ-CNT.
+           PERFORM APPLY-COUNTER-REC
+               UNTIL NO-MORE-CNT.
+           CLOSE COUNTER-FILE.
+
+       READ-CNT.
+           READ COUNTER-FILE INTO COUNTER-REC
+           AT END
+               MOVE 'Y' TO NO-MORE-CNT-FLAG.
+
+       APPLY-COUNTER-REC.
+           PERFORM APPLY-COUNTER-VI VARYING VI FROM 1 BY 1
+               UNTIL VI > VAR-NAME-COUNT.
+           PERFORM READ-CNT.
+
+       APPLY-COUNTER-VI.
+           IF VAR-NAME(VI) = CNT-VAR-NAME
+               PERFORM APPLY-COUNTER-VJ VARYING VJ FROM 1 BY 1
+                   UNTIL VJ > VAR-VAL-COUNT(VI)
+           END-IF.
+
+       LOAD-SEQ-COUNTER.
+           OPEN INPUT SEQ-FILE.
+           READ SEQ-FILE INTO SEQ-REC
+           AT END
+               MOVE 'Y' TO NO-MORE-SEQ-FLAG.
+           IF NOT NO-MORE-SEQ
+               MOVE SEQ-LAST-SEQ TO STORY-SEQ
+           END-IF.
+           CLOSE SEQ-FILE.
+
+       SAVE-SEQ-COUNTER.
+           OPEN OUTPUT SEQ-FILE.
+           MOVE STORY-SEQ TO SEQ-LAST-SEQ.
+           WRITE SEQ-REC.
+           CLOSE SEQ-FILE.
+
+       APPLY-COUNTER-VJ.
+           IF VAR-VAL(VI,VJ) = CNT-VAR-VAL
+               MOVE CNT-PICK-COUNT TO VAR-PICK-COUNT(VI,VJ)
+           END-IF.
+
+       SAVE-COUNTERS.
+           OPEN OUTPUT COUNTER-FILE.
+           PERFORM SAVE-COUNTERS-VI VARYING VI FROM 1 BY 1
+               UNTIL VI > VAR-NAME-COUNT.
+           CLOSE COUNTER-FILE.
+
+       SAVE-COUNTERS-VI.
+           PERFORM SAVE-COUNTERS-VJ VARYING VJ FROM 1 BY 1
+               UNTIL VJ > VAR-VAL-COUNT(VI).
+
+       SAVE-COUNTERS-VJ.
+           MOVE VAR-NAME(VI) TO CNT-VAR-NAME.
+           MOVE VAR-VAL(VI,VJ) TO CNT-VAR-VAL.
+           MOVE VAR-PICK-COUNT(VI,VJ) TO CNT-PICK-COUNT.
+           WRITE COUNTER-REC.
+
+       WRITE-BUILD-SHEET.
+           MOVE STORY-SEQ TO BS-SEQ.
+           MOVE PLOT-PICK TO BS-PLOT-PICK.
+           MOVE VAR-NAME(VI) TO BS-VAR-NAME.
+           MOVE VAR-VAL(VI,CHOICE-NUMBER(VI)) TO BS-VAR-VAL.
+           WRITE BS-REC.
 
        SHOW-MOVIE-PLOT.
            MOVE 1 TO INDEX-POS.
            PERFORM WORD-WRAP UNTIL INDEX-POS > STORY-LENGTH.
 
+       EXPORT-STORY.
+           OPEN OUTPUT HANDOFF-FILE.
+           MOVE 1 TO INDEX-POS.
+           PERFORM EXPORT-WORD-WRAP UNTIL INDEX-POS > STORY-LENGTH.
+           CLOSE HANDOFF-FILE.
+           DISPLAY 'STORY EXPORTED TO HANDOFF FILE'.
+
+       EXPORT-WORD-WRAP.
+           COMPUTE REMAINING-LEN = STORY-LENGTH - INDEX-POS + 1.
+           MOVE 1 TO LCX
+           MOVE INDEX-POS TO CCX
+           PERFORM STORY-TO-LINE UNTIL LCX > DISP-LEN
+           IF REMAINING-LEN > DISP-LEN
+               MOVE  DISP-LEN TO COPY-LEN
+               PERFORM FIND-SPACE-BACKWARDS
+           ELSE
+               MOVE REMAINING-LEN TO COPY-LEN.
+           MOVE SPACES TO LINE-BUFFER.
+           MOVE 1 TO LCX.
+           MOVE INDEX-POS TO CCX.
+           PERFORM STORY-TO-LINE UNTIL LCX > COPY-LEN.
+           WRITE HANDOFF-REC FROM LINE-BUFFER.
+           ADD COPY-LEN TO INDEX-POS.
+
        WORD-WRAP.
            COMPUTE REMAINING-LEN = STORY-LENGTH - INDEX-POS + 1.
            MOVE 1 TO LCX
@@ -322,6 +1145,7 @@
            MOVE INDEX-POS TO CCX.
            PERFORM STORY-TO-LINE UNTIL LCX > COPY-LEN.
            DISPLAY LINE-BUFFER.
+           WRITE PRINT-REC FROM LINE-BUFFER.
            ADD COPY-LEN TO INDEX-POS.
        STORY-TO-LINE.
            MOVE STRY-CH (CCX) TO LBUF-CH (LCX).
@@ -346,67 +1170,168 @@
               NEXT SENTENCE.
 //LKED.SYSIN DD *
   INCLUDE SYSLMOD(SIMOSUB2)
+  INCLUDE LUHNINCL(LUHN)
 //
-
+//*
+//* RUN HALLMARK FROM THE LOAD MODULES JUST LINKED -- NO RECOMPILE
+//* OF HALLMARK OR SIMOSUB2 IS NEEDED HERE, JUST A PURE INCLUDE
+//* RELINK OF THE ALREADY-COMPILED MEMBERS.  SYSLMOD IS CATALOGED
+//* (NOT PASSED) SO A JOB RESTARTED AT THE GO STEP PICKS UP THE
+//* SAME LOAD MODULE WITHOUT REDOING STP1.  TO RESUME A RUN THAT
+//* ABENDED IN GO, RESUBMIT THIS JOB WITH RESTART=GO ON THE JOB CARD.
+//STP1G EXEC PGM=IEWL,PARM='LIST,XREF,LET',
+//             COND=(5,LT,STP1.LKED),REGION=96K
+//SYSLIN   DD DUMMY
+//SYSLMOD  DD DSN=HERC02.RUN.GODATA(HALLMARK),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(1024,(50,20,1))
+//SYSLIB   DD DSN=SYSC.COBLIB,DISP=SHR
+//RUNLIB   DD DISP=SHR,DSN=HERC02.RUN.LOAD
+//LUHNINCL DD DISP=SHR,DSN=HERC02.RUN.LOAD
+//SYSUT1   DD UNIT=SYSDA,SPACE=(1024,(50,20))
+//SYSPRINT DD SYSOUT=*
+//SYSIN DD *
+  INCLUDE RUNLIB(HALLMARK)
+  INCLUDE RUNLIB(SIMOSUB2)
+  INCLUDE LUHNINCL(LUHN)
 //
-//COBUCLG PROC CPARM1='LOAD,SUPMAP',                                   100010000
-//             CPARM2='SIZE=2048K,BUF=1024K'                            00020000
-//COB  EXEC  PGM=IKFCBL00,REGION=4096K,                                 00040001
-//           PARM='&CPARM1,&CPARM2'                                     00050001
-//STEPLIB  DD DSN=SYSC.LINKLIB,DISP=SHR                                 00051001
-//SYSPRINT  DD SYSOUT=*                                                 00060000
-//SYSUT1 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00070000
-//SYSUT2 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00080000
-//SYSUT3 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00090000
-//SYSUT4 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00100000
-//SYSLIN DD DSN=&LOADSET2,DISP=(MOD,PASS),UNIT=SYSDA,                   00110000
-//             SPACE=(80,(500,100))                                     00120000
-//LKED EXEC PGM=IEWL,PARM='LIST,XREF,LET',COND=(5,LT,COB),REGION=96K    00130000
-//SYSLIN  DD DSN=&LOADSET2,DISP=(OLD,DELETE)                            00140000
-//  DD  DDNAME=SYSIN                                                    00150000
-//LUHNINCL DD DISP=SHR,DSN=HERC02.RUN.LOAD                              00160000
-//SYSLMOD DD DSN=&GODATA(RUN),DISP=(NEW,PASS),UNIT=SYSDA,               00160000
-//             SPACE=(1024,(50,20,1))                                   00170000
-//SYSLIB DD   DSN=SYSC.COBLIB,DISP=SHR                                  00180000
-//SYSUT1 DD UNIT=SYSDA,SPACE=(1024,(50,20))                             00190000
-//SYSPRINT DD SYSOUT=*                                                  00200000
-//GO  EXEC PGM=*.LKED.SYSLMOD,COND=((5,LT,COB),(5,LT,LKED))             00210000
+//GO     EXEC PGM=HALLMARK
+//STEPLIB   DD DISP=SHR,DSN=HERC02.RUN.GODATA
+//UT-S-VARS DD DISP=SHR,DSN=HERC02.RUN.DATA(VARS)
+//UT-S-PLOT DD DISP=SHR,DSN=HERC02.RUN.DATA(PLOT)
+//UT-S-SEL  DD DISP=SHR,DSN=HERC02.RUN.DATA(SEL)
+//UT-S-PRT  DD SYSOUT=*
+//UT-S-BS   DD DISP=SHR,DSN=HERC02.RUN.DATA(BUILDSHT)
+//UT-S-SAV  DD DISP=SHR,DSN=HERC02.RUN.DATA(SAVESTRY)
+//UT-S-RPL  DD DUMMY
+//UT-S-LUHN DD DISP=SHR,DSN=HERC02.RUN.DATA(LUHNRPT)
+//UT-S-LOG  DD DISP=SHR,DSN=HERC02.RUN.DATA(STORYLOG)
+//UT-S-HO   DD DISP=SHR,DSN=HERC02.RUN.DATA(HANDOFF)
+//UT-S-CNT  DD DISP=SHR,DSN=HERC02.RUN.DATA(VARCOUNT)
+//UT-S-SEQ  DD DISP=SHR,DSN=HERC02.RUN.DATA(STORYSEQ)
+//*
+//* STANDALONE REPORT STEP -- COMPILES, LINKS, AND RUNS VARRPT74
+//* AGAINST THE SAME VARCOUNT FILE HALLMARK JUST UPDATED, TO PRINT
+//* THE MOST- AND LEAST-PICKED OPTION FOR EACH VARIABLE.  GIVEN ITS
+//* OWN COMPILE/LINK/GO STEPS HERE RATHER THAN THE COBUCL PROC ABOVE,
+//* SINCE THAT PROC HARDCODES SYSLMOD(HALLMARK) AND CAN'T CLEANLY BE
+//* REUSED FOR A SECOND PROGRAM WITHOUT AN OVERRIDE.
+//STP2R   EXEC PGM=IKFCBL00,REGION=4096K,
+//             PARM='LOAD,SUPMAP,SIZE=2048K,BUF=1024K'
+//STEPLIB  DD DSN=SYSC.LINKLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1 DD UNIT=SYSDA,SPACE=(460,(700,100))
+//SYSUT2 DD UNIT=SYSDA,SPACE=(460,(700,100))
+//SYSUT3 DD UNIT=SYSDA,SPACE=(460,(700,100))
+//SYSUT4 DD UNIT=SYSDA,SPACE=(460,(700,100))
+//SYSLIN DD DSN=&&RPTSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(80,(500,100))
+//SYSIN DD *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    VARRPT74.
+       AUTHOR.        MANNY JUAN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL COUNTER-FILE
+           ASSIGN TO UT-S-CNT
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CNT.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  COUNTER-FILE
+              RECORD CONTAINS 83 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  COUNTER-REC.
+           03  CNT-VAR-NAME    PIC X(16).
+           03  CNT-VAR-VAL     PIC X(60).
+           03  CNT-PICK-COUNT  PIC 9(07).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CNT PIC X(02).
+
+       01 NO-MORE-CNT-FLAG PIC X(01) VALUE SPACE.
+           88 NO-MORE-CNT VALUE 'Y'.
+
+       01  CNTL-VAR-NAME PIC X(16).
+
+       01  RPT-HAVE-GROUP-SWITCH PIC X VALUE SPACE.
+           88  RPT-HAVE-GROUP VALUE 'Y'.
+
+       01  RPT-MOST-VAL    PIC X(60).
+       01  RPT-MOST-COUNT  PIC 9(07).
+       01  RPT-LEAST-VAL   PIC X(60).
+       01  RPT-LEAST-COUNT PIC 9(07).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT COUNTER-FILE.
+           DISPLAY ' '.
+           DISPLAY 'VAR-VAL PICK-COUNT SUMMARY'.
+           DISPLAY ' '.
+           PERFORM READ-CNT.
+           IF NO-MORE-CNT
+               DISPLAY 'NO COUNTERS ON FILE - RUN HALLMARK FIRST'
+           ELSE
+               PERFORM PROCESS-CNT-REC UNTIL NO-MORE-CNT
+               PERFORM REPORT-GROUP
+           END-IF.
+           CLOSE COUNTER-FILE.
+           STOP RUN.
+
+       READ-CNT.
+           READ COUNTER-FILE INTO COUNTER-REC
+           AT END
+               MOVE 'Y' TO NO-MORE-CNT-FLAG.
+
+       PROCESS-CNT-REC.
+           IF NOT RPT-HAVE-GROUP
+               PERFORM START-GROUP
+           ELSE
+               IF CNT-VAR-NAME NOT = CNTL-VAR-NAME
+                   PERFORM REPORT-GROUP
+                   PERFORM START-GROUP
+               ELSE
+                   PERFORM UPDATE-GROUP
+               END-IF
+           END-IF.
+           PERFORM READ-CNT.
+
+       START-GROUP.
+           MOVE CNT-VAR-NAME TO CNTL-VAR-NAME.
+           SET RPT-HAVE-GROUP TO TRUE.
+           MOVE CNT-VAR-VAL TO RPT-MOST-VAL.
+           MOVE CNT-PICK-COUNT TO RPT-MOST-COUNT.
+           MOVE CNT-VAR-VAL TO RPT-LEAST-VAL.
+           MOVE CNT-PICK-COUNT TO RPT-LEAST-COUNT.
+
+       UPDATE-GROUP.
+           IF CNT-PICK-COUNT > RPT-MOST-COUNT
+               MOVE CNT-VAR-VAL TO RPT-MOST-VAL
+               MOVE CNT-PICK-COUNT TO RPT-MOST-COUNT
+           END-IF.
+           IF CNT-PICK-COUNT < RPT-LEAST-COUNT
+               MOVE CNT-VAR-VAL TO RPT-LEAST-VAL
+               MOVE CNT-PICK-COUNT TO RPT-LEAST-COUNT
+           END-IF.
+
+       REPORT-GROUP.
+           DISPLAY CNTL-VAR-NAME.
+           DISPLAY '    MOST  PICKED: ' RPT-MOST-VAL
+               ' (' RPT-MOST-COUNT ')'.
+           DISPLAY '    LEAST PICKED: ' RPT-LEAST-VAL
+               ' (' RPT-LEAST-COUNT ')'.
+//LKEDR   EXEC PGM=IEWL,PARM='LIST,XREF,LET',COND=(5,LT,STP2R),
+//             REGION=96K
+//SYSLIN  DD DSN=&&RPTSET,DISP=(OLD,DELETE)
+//SYSLMOD DD DSN=&&RPTMOD,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(1024,(50,20,1))
+//SYSLIB  DD DSN=SYSC.COBLIB,DISP=SHR
+//SYSUT1  DD UNIT=SYSDA,SPACE=(1024,(50,20))
+//SYSPRINT DD SYSOUT=*
+//GOR     EXEC PGM=*.LKEDR.SYSLMOD,COND=((5,LT,STP2R),(5,LT,LKEDR))
 //SYSOUT  DD SYSOUT=*
-//STEPLIB DD DISP=SHR,DSN=&GODATA
-// DD DISP=SHR,DSN=HERC02.RUN.LOAD
-// PEND
-//STP2 EXEC COBUCLG
-//COB.SYSIN DD *
-100001 IDENTIFICATION DIVISION.
-100002 PROGRAM-ID.  LUHNTEST.
-100003 ENVIRONMENT DIVISION.
-100004 INPUT-OUTPUT SECTION.
-100005 DATA DIVISION.
-100006 WORKING-STORAGE SECTION.
-100007 01  INP-CARD.
-100008   03  INP-CARD-CH      PIC X(01) OCCURS 20 TIMES.
-100009 01  WS-RESULT          PIC 9(01).
-100010   88  PASS-LUHN-TEST             VALUE 0.
-100011
-100012 PROCEDURE DIVISION.
-100013     MOVE '49927398716'       TO INP-CARD
-100014     PERFORM TEST-CARD
-100015     MOVE '49927398717'       TO INP-CARD
-100016     PERFORM TEST-CARD
-100017     MOVE '1234567812345678'  TO INP-CARD
-100018     PERFORM TEST-CARD
-100019     MOVE '1234567812345670'  TO INP-CARD
-100020     PERFORM TEST-CARD
-100021     STOP RUN
-100022     .
-100023 TEST-CARD.
-100024     CALL 'LUHN' USING INP-CARD, WS-RESULT
-100025     IF PASS-LUHN-TEST
-100026       DISPLAY 'INPUT=' INP-CARD 'PASS'
-100027     ELSE
-100028       DISPLAY 'INPUT=' INP-CARD 'FAIL'
-100029     .
-//LKED.SYSLIN  DD DSN=&LOADSET2,DISP=(OLD,DELETE)                       00140000
-//  DD  DDNAME=SYSIN                                                    00150000
-//LKED.SYSIN DD *
-  INCLUDE LUHNINCL(LUHN)
+//UT-S-CNT DD DISP=SHR,DSN=HERC02.RUN.DATA(VARCOUNT)
+//
