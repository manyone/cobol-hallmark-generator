@@ -30,13 +30,13 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID.    SIMOSUB2.
         AUTHOR.        SIMOTIME TECHNOLOGIES.
-        11/12/2025 ADAPED FROM SIMOSUBC1 AND MODIFIED
-        BY MANNY JUANN SO IT COMPILES IN COBOL74
+      * 11/12/2025 ADAPED FROM SIMOSUBC1 AND MODIFIED
+      * BY MANNY JUANN SO IT COMPILES IN COBOL74
         ENVIRONMENT DIVISION.
         DATA DIVISION.
       *
         WORKING-STORAGE SECTION.
-        01 BUF-LEN PIC 9(4) VALUE 1024.
+        01 BUF-LEN PIC 9(4) VALUE 4092.
         01  I-1            PIC 9(5) VALUE 0.
         01  I-2            PIC 9(5) VALUE 0.
         01  SUB-PTR        PIC 9(5) VALUE 0.
@@ -47,16 +47,23 @@
         01 WIX     PIC 9(4).
         01 WRK-SRCH-STRING.
            03  WRK-SRCH-CH PIC X OCCURS 128.
+        01  WS-AFTER-IX    PIC 9(5) VALUE 0.
+        01  WS-BEFORE-CH   PIC X VALUE SPACE.
+        01  WS-AFTER-CH    PIC X VALUE SPACE.
+        01  WS-BEFORE-CNT  PIC 9(3) VALUE 0.
+        01  WS-AFTER-CNT   PIC 9(3) VALUE 0.
+        01  WS-TOKEN-CHARS PIC X(37) VALUE
+            "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789-".
       ****************************************************************
         LINKAGE SECTION.
       **COPY PASSSUB1.
         01  SUBSTITUTE-PARAMETERS.
-           05  SUB-BUFFER-SOURCE    PIC X(1024).
+           05  SUB-BUFFER-SOURCE    PIC X(4092).
            05 FILLER REDEFINES SUB-BUFFER-SOURCE.
-                07  SUB-BUF-SRCE-CH    PIC X OCCURS 1024.
-           05  SUB-BUFFER-TARGET    PIC X(1024).
+                07  SUB-BUF-SRCE-CH    PIC X OCCURS 4092.
+           05  SUB-BUFFER-TARGET    PIC X(4092).
            05 FILLER REDEFINES SUB-BUFFER-TARGET.
-               07  SUB-BUF-TARG-CH    PIC X OCCURS 1024.
+               07  SUB-BUF-TARG-CH    PIC X OCCURS 4092.
            05  SUB-SEARCH-STRING    PIC X(128).
            05 FILLER REDEFINES , SUB-SEARCH-STRING.
                 07  SUB-SRCH-CH    PIC X OCCURS 128.
@@ -109,13 +116,20 @@
                      ADD 1 TO I-1
                      ADD 1 TO I-2
                  ELSE
-                   MOVE 1 TO SRX
-                   MOVE I-2 TO WIX
-                   PERFORM    APPLY-REPL-TO-TARG
-                       UNTIL SRX> SUB-REPLACE-LENGTH
+                   PERFORM CHECK-TOKEN-BOUNDARY
+                   IF  WS-BEFORE-CNT = 0 AND WS-AFTER-CNT = 0
+                       MOVE 1 TO SRX
+                       MOVE I-2 TO WIX
+                       PERFORM    APPLY-REPL-TO-TARG
+                           UNTIL SRX> SUB-REPLACE-LENGTH
+
+                       ADD SUB-SEARCH-LENGTH  TO I-1
+                       ADD SUB-REPLACE-LENGTH TO I-2
+                   ELSE
+                     MOVE SUB-BUF-SRCE-CH(I-1) TO SUB-BUF-TARG-CH(I-2)
 
-                   ADD SUB-SEARCH-LENGTH  TO I-1
-                   ADD SUB-REPLACE-LENGTH TO I-2.
+                     ADD 1 TO I-1
+                     ADD 1 TO I-2.
 
         GET-SRCH-STRING.
             MOVE SUB-BUF-SRCE-CH(WIX) TO WRK-SRCH-CH(SRX).
@@ -125,67 +139,24 @@
            MOVE SUB-REPL-CH(SRX) TO SUB-BUF-TARG-CH(WIX).
            ADD 1 TO SRX.
            ADD 1 TO WIX.
-//
 
+      *    a full match at I-1 is only a real hit when the character
+      *    just before and just after it is not itself part of a
+      *    variable-name token - otherwise a variable name that is a
+      *    prefix of another (e.g. TOWN inside TOWN-NAME) would get
+      *    substituted in the middle of the longer name.
+       CHECK-TOKEN-BOUNDARY.
+           MOVE SPACE TO WS-BEFORE-CH.
+           MOVE SPACE TO WS-AFTER-CH.
+           IF  I-1 > 1
+               MOVE SUB-BUF-SRCE-CH(I-1 - 1) TO WS-BEFORE-CH.
+           ADD I-1 SUB-SEARCH-LENGTH GIVING WS-AFTER-IX.
+           IF  WS-AFTER-IX NOT > SOURCE-SIZE
+               MOVE SUB-BUF-SRCE-CH(WS-AFTER-IX) TO WS-AFTER-CH.
+           MOVE 0 TO WS-BEFORE-CNT.
+           INSPECT WS-TOKEN-CHARS TALLYING WS-BEFORE-CNT
+               FOR ALL WS-BEFORE-CH.
+           MOVE 0 TO WS-AFTER-CNT.
+           INSPECT WS-TOKEN-CHARS TALLYING WS-AFTER-CNT
+               FOR ALL WS-AFTER-CH.
 //
-//COBUCLG PROC CPARM1='LOAD,SUPMAP',                                   100010000
-//             CPARM2='SIZE=2048K,BUF=1024K'                            00020000
-//COB  EXEC  PGM=IKFCBL00,REGION=4096K,                                 00040001
-//           PARM='&CPARM1,&CPARM2'                                     00050001
-//STEPLIB  DD DSN=SYSC.LINKLIB,DISP=SHR                                 00051001
-//SYSPRINT  DD SYSOUT=*                                                 00060000
-//SYSUT1 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00070000
-//SYSUT2 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00080000
-//SYSUT3 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00090000
-//SYSUT4 DD UNIT=SYSDA,SPACE=(460,(700,100))                            00100000
-//SYSLIN DD DSN=&LOADSET2,DISP=(MOD,PASS),UNIT=SYSDA,                   00110000
-//             SPACE=(80,(500,100))                                     00120000
-//LKED EXEC PGM=IEWL,PARM='LIST,XREF,LET',COND=(5,LT,COB),REGION=96K    00130000
-//SYSLIN  DD DSN=&LOADSET2,DISP=(OLD,DELETE)                            00140000
-//  DD  DDNAME=SYSIN                                                    00150000
-//LUHNINCL DD DISP=SHR,DSN=HERC02.RUN.LOAD                              00160000
-//SYSLMOD DD DSN=&GODATA(RUN),DISP=(NEW,PASS),UNIT=SYSDA,               00160000
-//             SPACE=(1024,(50,20,1))                                   00170000
-//SYSLIB DD   DSN=SYSC.COBLIB,DISP=SHR                                  00180000
-//SYSUT1 DD UNIT=SYSDA,SPACE=(1024,(50,20))                             00190000
-//SYSPRINT DD SYSOUT=*                                                  00200000
-//GO  EXEC PGM=*.LKED.SYSLMOD,COND=((5,LT,COB),(5,LT,LKED))             00210000
-//SYSOUT  DD SYSOUT=*
-//STEPLIB DD DISP=SHR,DSN=&GODATA
-// DD DISP=SHR,DSN=HERC02.RUN.LOAD
-// PEND
-//STP2 EXEC COBUCLG
-//COB.SYSIN DD *
-100001 IDENTIFICATION DIVISION.
-100002 PROGRAM-ID.  LUHNTEST.
-100003 ENVIRONMENT DIVISION.
-100004 INPUT-OUTPUT SECTION.
-100005 DATA DIVISION.
-100006 WORKING-STORAGE SECTION.
-100007 01  INP-CARD.
-100008   03  INP-CARD-CH      PIC X(01) OCCURS 20 TIMES.
-100009 01  WS-RESULT          PIC 9(01).
-100010   88  PASS-LUHN-TEST             VALUE 0.
-100011
-100012 PROCEDURE DIVISION.
-100013     MOVE '49927398716'       TO INP-CARD
-100014     PERFORM TEST-CARD
-100015     MOVE '49927398717'       TO INP-CARD
-100016     PERFORM TEST-CARD
-100017     MOVE '1234567812345678'  TO INP-CARD
-100018     PERFORM TEST-CARD
-100019     MOVE '1234567812345670'  TO INP-CARD
-100020     PERFORM TEST-CARD
-100021     STOP RUN
-100022     .
-100023 TEST-CARD.
-100024     CALL 'LUHN' USING INP-CARD, WS-RESULT
-100025     IF PASS-LUHN-TEST
-100026       DISPLAY 'INPUT=' INP-CARD 'PASS'
-100027     ELSE
-100028       DISPLAY 'INPUT=' INP-CARD 'FAIL'
-100029     .
-//LKED.SYSLIN  DD DSN=&LOADSET2,DISP=(OLD,DELETE)                       00140000
-//  DD  DDNAME=SYSIN                                                    00150000
-//LKED.SYSIN DD *
-  INCLUDE LUHNINCL(LUHN)
