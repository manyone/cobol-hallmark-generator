@@ -8,26 +8,80 @@
        FILE-CONTROL.
       
            SELECT VARS-FILE
-               ASSIGN TO "vars.dat"
+               ASSIGN TO WS-VARS-DSNAME
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-VARS.
 
                SELECT PLOT-FILE
-               ASSIGN TO "plot.dat"
+               ASSIGN TO WS-PLOT-DSNAME
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FS-VARS.
+               FILE STATUS IS WS-FS-PLOT.
+
+               SELECT OPTIONAL SEL-FILE
+               ASSIGN TO "selects.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SEL.
+
+               SELECT PRINT-FILE
+               ASSIGN TO "story.prt"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRT.
+
+               SELECT BUILD-SHEET-FILE
+               ASSIGN TO "buildsheet.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-BS.
+
+               SELECT SAVE-FILE
+               ASSIGN TO "savestory.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SAV.
+
+               SELECT OPTIONAL REPLAY-FILE
+               ASSIGN TO "replay.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RPL.
+
+               SELECT STORY-LOG-FILE
+               ASSIGN TO "storylog.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT HANDOFF-FILE
+               ASSIGN TO "handoff.txt"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-HO.
+
+               SELECT OPTIONAL COUNTER-FILE
+               ASSIGN TO "varcount.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CNT.
+
+               SELECT OPTIONAL SEQ-FILE
+               ASSIGN TO "storyseq.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-SEQ.
         DATA DIVISION.
        FILE SECTION.
        
        FD  VARs-file
-              RECORD CONTAINS 80 CHARACTERS
+              RECORD CONTAINS 98 CHARACTERS
               BLOCK CONTAINS 0 RECORDS
               RECORDING MODE IS F.
 
        01  VARS-RECORD.
-           03 FILLER PIC X(80).
+           03 FILLER PIC X(98).
        FD  plot-file
               RECORD CONTAINS 1024 CHARACTERS
               BLOCK CONTAINS 0 RECORDS
@@ -35,17 +89,162 @@
 
        01  plot-rECORD.
            03 FILLER PIC X(1024).
+
+       01  PLOT-RECORD-VIEW REDEFINES plot-rECORD.
+           03  PLOT-TEXT-CHUNK  PIC X(1023).
+           03  PLOT-CONT-FLAG   PIC X(01).
+               88  PLOT-MORE-CHUNKS VALUE '+'.
+
+       FD  SEL-FILE
+              RECORD CONTAINS 16 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  SEL-FILE-RECORD.
+           03 FILLER PIC X(16).
+
+       FD  PRINT-FILE
+              RECORD CONTAINS 80 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  PRINT-REC PIC X(80).
+
+       FD  BUILD-SHEET-FILE
+              RECORD CONTAINS 82 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  BS-REC.
+           03  BS-SEQ        PIC 9(4).
+           03  BS-PLOT-PICK  PIC 99.
+           03  BS-VAR-NAME   PIC X(16).
+           03  BS-VAR-VAL    PIC X(60).
+
+       FD  SAVE-FILE
+              RECORD CONTAINS 20 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  SAV-REC.
+           03  SAV-SEQ         PIC 9(4).
+           03  SAV-PLOT-PICK   PIC 99.
+           03  SAV-CHOICE      PIC 9 OCCURS 14 TIMES.
+
+       FD  REPLAY-FILE
+              RECORD CONTAINS 20 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  RPL-REC.
+           03  RPL-SEQ         PIC 9(4).
+           03  RPL-PLOT-PICK   PIC 99.
+           03  RPL-CHOICE      PIC 9 OCCURS 14 TIMES.
+
+       FD  STORY-LOG-FILE
+              RECORD CONTAINS 4112 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  STORY-LOG-REC.
+           03  SL-SEQ          PIC 9(4).
+           03  SL-PLOT-PICK    PIC 99.
+           03  SL-DATE         PIC 9(8).
+           03  SL-TIME         PIC 9(6).
+           03  SL-STORY-TEXT   PIC X(4092).
+
+       FD  HANDOFF-FILE
+              RECORD CONTAINS 80 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  HANDOFF-REC PIC X(80).
+
+       FD  COUNTER-FILE
+              RECORD CONTAINS 83 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  COUNTER-REC.
+           03  CNT-VAR-NAME    PIC X(16).
+           03  CNT-VAR-VAL     PIC X(60).
+           03  CNT-PICK-COUNT  PIC 9(07).
+
+       FD  SEQ-FILE
+              RECORD CONTAINS 4 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  SEQ-REC.
+           03  SEQ-LAST-SEQ    PIC 9(04).
         WORKING-STORAGE SECTION.
        01 EOF-FLAGS.
            03 FILLER PIC X(01) VALUE SPACE.
                88 NO-MORE-VARS VALUE 'Y'.
            03 FILLER PIC X(01) VALUE SPACE.
                88 NO-MORE-plot VALUE 'Y'.
+           03 FILLER PIC X(01) VALUE SPACE.
+               88 NO-MORE-SEL VALUE 'Y'.
+           03 FILLER PIC X(01) VALUE SPACE.
+               88 NO-MORE-REPLAY VALUE 'Y'.
+           03 FILLER PIC X(01) VALUE SPACE.
+               88 NO-MORE-CNT VALUE 'Y'.
+           03 FILLER PIC X(01) VALUE SPACE.
+               88 NO-MORE-SEQ VALUE 'Y'.
+
+       01  BATCH-SWITCH PIC X VALUE SPACE.
+           88  BATCH-MODE VALUE 'Y'.
+
+       01  REPLAY-SWITCH PIC X VALUE SPACE.
+           88  REPLAY-MODE VALUE 'Y'.
+
+       01  VARS-OVERFLOW-SWITCH PIC X VALUE SPACE.
+           88  VARS-OVERFLOWED VALUE 'Y'.
+
+       01  VJMAX-WARNED-TABLE.
+           03  VJMAX-WARNED-FLAG PIC X OCCURS 14 TIMES VALUE SPACE.
+               88  VJMAX-WARNED VALUE 'Y'.
+
+       01  SEL-REC.
+           03  SEL-PLOT-PICK PIC 99.
+           03  SEL-CHOICE PIC X OCCURS 14 TIMES.
 
        01  REF-DATA.
            03  VIMAX   PIC 99 VALUE 14.
            03  VJMAX   PIC 99 VALUE 7.
-       01 WS-FS-VARS  PIC X(02).        
+           03  PLOTMAX PIC 99 VALUE 9.
+           03  PLOTCHUNKMAX PIC 9 VALUE 4.
+
+       01  RANDOM-FIELDS.
+           03  WS-RAND-SEED    PIC 9(8).
+           03  WS-RAND-VAL     PIC 9V9(9).
+           03  WS-RAND-MAX     PIC 99.
+           03  WS-RAND-RESULT  PIC 99.
+           03  WS-WEIGHT-TOTAL   PIC 9(04).
+           03  WS-WEIGHT-TARGET  PIC 9(04).
+           03  WS-WEIGHT-ACCUM   PIC 9(04).
+
+       01  PLOT-PICK-X PIC X.
+       01  FILLER REDEFINES PLOT-PICK-X.
+          03  PLOT-PICK PIC 9.
+
+       01  WS-ENTRY-OK PIC X VALUE 'N'.
+           88  ENTRY-OK VALUE 'Y'.
+       01 WS-FS-VARS  PIC X(02).
+       01 WS-FS-PLOT  PIC X(02).
+       01 WS-FS-SEL   PIC X(02).
+       01 WS-FS-PRT   PIC X(02).
+       01 WS-FS-BS    PIC X(02).
+       01 WS-FS-SAV   PIC X(02).
+       01 WS-FS-RPL   PIC X(02).
+       01 WS-FS-LOG   PIC X(02).
+       01 WS-FS-HO    PIC X(02).
+       01 WS-FS-CNT   PIC X(02).
+       01 WS-FS-SEQ   PIC X(02).
+       01 STORY-SEQ   PIC 9(4) VALUE 0.
+       01 WS-VARS-DSNAME PIC X(40) VALUE "vars.dat".
+       01 WS-PLOT-DSNAME PIC X(40) VALUE "plot.dat".
+       01 WS-ENV-NAME     PIC X(20).
         *>****************************************************************
         *>   Data-structure for Title and Copyright...
         *>   ------------------------------------------------------------
@@ -55,7 +254,10 @@
         01  vars-rec.
            03  vars-var-name   pic x(16).
            03  vars-var-value  pic x(60).
-           03  filler          pic x(04).
+           03  vars-weight     pic 9(02).
+           03  filler          pic x(02).
+           03  vars-dep-name   pic x(16).
+           03  vars-dep-choice pic 9(02).
 
        01  CHOICE-SELECT-X PIC X.
        01  FILLER REDEFINES CHOICE-SELECT-X.
@@ -84,8 +286,12 @@
                05 VAR-NAME-COUNT                PIC 99.
                05 VAR-SET OCCURS 14 TIMES.
                    07 VAR-NAME             PIC X(16).
-                   07  VAR-VAL-COUNT     PIC 99.   
+                   07  VAR-VAL-COUNT     PIC 99.
                    07  VAR-VAL             PIC X(60) OCCURS 7 TIMES.
+                   07  VAR-WEIGHT          PIC 99 OCCURS 7 TIMES.
+                   07  VAR-DEP-NAME        PIC X(16) OCCURS 7 TIMES.
+                   07  VAR-DEP-CHOICE      PIC 99 OCCURS 7 TIMES.
+                   07  VAR-PICK-COUNT      PIC 9(07) OCCURS 7 TIMES.
        
        01  VAR-INDICES.
            03 VI PIC 99.
@@ -93,11 +299,39 @@
 
            03 VSX PIC 99.
            03 VRX PIC 99.
+
+       01  DEP-MATCH-SWITCH PIC X VALUE SPACE.
+           88  DEP-SATISFIED VALUE 'Y'.
+       01  DEP-OVERRIDE-SWITCH PIC X VALUE SPACE.
+           88  DEP-OVERRIDE VALUE 'Y'.
+       01  DEP-VI PIC 99.
+       01  VJ-AVAIL-COUNT PIC 99.
+
+       01  VALIDATE-FIELDS.
+           03  VAL-PC          PIC 99.
+           03  VAL-VJ          PIC 99.
+           03  VAL-POS         PIC 9(4).
+           03  VAL-USE-COUNT   PIC 9(4).
+           03  VAL-CH          PIC X.
+           03  VAL-TOK-LEN     PIC 99.
+           03  VAL-TOK-VAL     PIC X(16).
+           03  VAL-TOK-DONE-SW PIC X VALUE SPACE.
+               88  VAL-TOK-DONE VALUE 'Y'.
+           03  VAL-MATCHED-SW  PIC X VALUE SPACE.
+               88  VAL-TOKEN-MATCHED VALUE 'Y'.
        01 PLOT-COUNT PIC 99 VALUE 0.
+       01  PLOT-TABLE-AREA.
+           03  PLOT-ENTRY PIC X(4092) OCCURS 9 TIMES.
+           03  PLOT-LEN   PIC 9(4) OCCURS 9 TIMES.
+       01  PLOT-CHUNK-NO PIC 9.
+       01  PLOT-CHUNK-OVERFLOW-TABLE.
+           03  PLOT-CHUNK-OVERFLOW-FLAG PIC X OCCURS 9 TIMES
+               VALUE SPACE.
+               88  PLOT-CHUNK-OVERFLOW-WARNED VALUE 'Y'.
        01  plot-rec.
-           03 filler pic x(1024).
+           03 filler pic x(4092).
 
-       01  STORY-TEXT PIC X(1024) VALUE "YOUR-GENERATED-STORY-HERE".
+       01  STORY-TEXT PIC X(4092) VALUE "YOUR-GENERATED-STORY-HERE".
        01  STORY-LENGTH PIC 9(4) VALUE 1024.
        01  INDEX-POS PIC 9(4) VALUE 1.
        01  LINE-BUFFER PIC X(80).
@@ -109,8 +343,8 @@
         
         *>COPY PASSSUB1.
         01  SUBSTITUTE-PARAMETERS.
-           05  SUB-BUFFER-SOURCE    pic X(1024).
-           05  SUB-BUFFER-TARGET    pic X(1024).
+           05  SUB-BUFFER-SOURCE    pic X(4092).
+           05  SUB-BUFFER-TARGET    pic X(4092).
            05  SUB-SEARCH-STRING    pic X(128).
            05  SUB-REPLACE-STRING   pic X(128).
            05  SUB-SEARCH-LENGTH    pic 9(3).
@@ -118,92 +352,486 @@
         
         *>****************************************************************
         PROCEDURE DIVISION.
+           MOVE "VARS_DSNAME" TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-VARS-DSNAME FROM ENVIRONMENT-VALUE
+           IF WS-VARS-DSNAME = SPACES
+               MOVE "vars.dat" TO WS-VARS-DSNAME
+           END-IF
+           MOVE "PLOT_DSNAME" TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-PLOT-DSNAME FROM ENVIRONMENT-VALUE
+           IF WS-PLOT-DSNAME = SPACES
+               MOVE "plot.dat" TO WS-PLOT-DSNAME
+           END-IF
+
+           open output PRINT-FILE
+           open output BUILD-SHEET-FILE
+           open output SAVE-FILE
+           OPEN EXTEND STORY-LOG-FILE
+           IF WS-FS-LOG NOT = '00'
+               OPEN OUTPUT STORY-LOG-FILE
+           END-IF
+
            open input pLOT-FILE
+           IF WS-FS-PLOT NOT = '00'
+               DISPLAY 'UNABLE TO OPEN plot.dat, FILE STATUS='
+               WS-FS-PLOT
+               MOVE 24 TO RETURN-CODE
+               STOP RUN
+           END-IF
 
            MOVE 0 TO PLOT-COUNT
            PERFORM READ-PLOT
            PERFORM UNTIL NO-MORE-PLOT
-               IF PLOT-COUNT < 1
+               IF PLOT-COUNT < PLOTMAX
                    ADD 1 TO PLOT-COUNT
-                   MOVE PLOT-RECORD TO PLOT-REC 
+                   PERFORM LOAD-PLOT-ENTRY
+               ELSE
+                   DISPLAY 'TOO MANY PLOTS IN plot.dat, MAX=' PLOTMAX
+                   ' - IGNORING THE REST'
+                   SET NO-MORE-PLOT TO TRUE
                END-IF
-               PERFORM READ-PLOT
            END-PERFORM
            CLOSE PLOT-FILE
 
+           MOVE 0 TO WS-RAND-SEED
+           ACCEPT WS-RAND-SEED FROM TIME
+           COMPUTE WS-RAND-VAL = FUNCTION RANDOM(WS-RAND-SEED)
+
            open input VARS-FILE
+           IF WS-FS-VARS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN vars.dat, FILE STATUS='
+               WS-FS-VARS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
            MOVE 0 TO VAR-NAME-COUNT
            perform read-vars
            perform  until no-more-vars
                move vars-var-name to cntl-var-name
-               ADD 1 TO VAR-NAME-COUNT
-               IF VAR-NAME-COUNT > vimax
-                   DISPLAY 'TOO MANY VARS, MAX=' VIMAX
-                   STOP run
+               IF VAR-NAME-COUNT >= vimax
+                   IF NOT VARS-OVERFLOWED
+                       DISPLAY 'TOO MANY VARS, MAX=' VIMAX
+                       ' - SKIPPING THE REST'
+                       SET VARS-OVERFLOWED TO TRUE
+                   END-IF
+                   perform until NO-MORE-VARS
+                   or cntl-var-name not = vars-var-name
+                       perform read-vars
+                   end-perform
+               ELSE
+                   ADD 1 TO VAR-NAME-COUNT
+                   MOVE VAR-NAME-COUNT TO VI
+                   MOVE VARS-VAR-NAME TO VAR-NAME(VI)
+                   MOVE 0 TO VAR-VAL-COUNT(VI)
+                   perform until NO-MORE-VARS
+                   or cntl-var-name not = vars-var-name
+                       IF VAR-VAL-COUNT(VI) >= vjmax
+                           IF NOT VJMAX-WARNED(VI)
+                               DISPLAY 'TOO MANY OPTIONS FOR VAR, MAX= '
+                               VJMAX ' - SKIPPING THE REST: '
+                               VAR-NAME(VI)
+                               SET VJMAX-WARNED(VI) TO TRUE
+                           END-IF
+                       ELSE
+                           ADD 1 TO VAR-VAL-COUNT(VI)
+                           MOVE VAR-VAL-COUNT(VI) TO VJ
+                           MOVE VARS-VAR-VALUE TO VAR-VAL (VI,VJ)
+                           IF VARS-WEIGHT NUMERIC AND VARS-WEIGHT > 0
+                               MOVE VARS-WEIGHT TO VAR-WEIGHT (VI,VJ)
+                           ELSE
+                               MOVE 1 TO VAR-WEIGHT (VI,VJ)
+                           END-IF
+                           MOVE VARS-DEP-NAME TO VAR-DEP-NAME (VI,VJ)
+                           IF VARS-DEP-CHOICE NUMERIC
+                               MOVE VARS-DEP-CHOICE
+                                 TO VAR-DEP-CHOICE (VI,VJ)
+                           ELSE
+                               MOVE 0 TO VAR-DEP-CHOICE (VI,VJ)
+                           END-IF
+                           MOVE 0 TO VAR-PICK-COUNT (VI,VJ)
+                       END-IF
+                       perform read-vars
+                   end-perform
                END-IF
-               MOVE VAR-NAME-COUNT TO VI
-               MOVE VARS-VAR-NAME TO VAR-NAME(VI)
-               MOVE 0 TO VAR-VAL-COUNT(VI)
-               perform until NO-MORE-VARS
-               or cntl-var-name not = vars-var-name
-                   ADD 1 TO VAR-VAL-COUNT(VI)
-                   IF VAR-VAL-COUNT(VI) > vjmax
-                       DISPLAY 'TOO MANY OPTIONS FOR VAR, MAX= ' VJMAX
-                       STOP run
-                   end-if
-                   MOVE VAR-VAL-COUNT(VI) TO VJ
-                   MOVE VARS-VAR-VALUE TO VAR-VAL (VI,VJ)
-
-                    perform read-vars
-               end-perform
       *        display 'I=' VI ' NAME=' VAR-NAME(VI)
       *        ' CNT=' VAR-VAL-COUNT(VI)
            end-perform
            close VARS-FILE
-           PERFORM TEST after
-           UNTIL NOT (PLAY-AGAIN-X NUMERIC AND PLAY-AGAIN = 1)
-               PERFORM BUILD-STORY
-               DISPLAY 'WOULD YOU LIKE TO CREATE ANOTHER STORY? (1=YES)'
-               ACCEPT PLAY-AGAIN-X
-           END-PERFORM
+
+           PERFORM LOAD-COUNTERS
+           PERFORM LOAD-SEQ-COUNTER
+
+           PERFORM VALIDATE-PLOT-VARS
+
+           OPEN INPUT REPLAY-FILE
+           PERFORM READ-REPLAY
+           IF NOT NO-MORE-REPLAY
+               SET REPLAY-MODE TO TRUE
+           END-IF
+
+           IF REPLAY-MODE
+             PERFORM REBUILD-STORY UNTIL NO-MORE-REPLAY
+             CLOSE REPLAY-FILE
+           ELSE
+             CLOSE REPLAY-FILE
+             OPEN INPUT SEL-FILE
+             PERFORM READ-SEL
+             IF NOT NO-MORE-SEL
+                 SET BATCH-MODE TO TRUE
+             END-IF
+
+             IF BATCH-MODE
+               PERFORM BUILD-STORY UNTIL NO-MORE-SEL
+               CLOSE SEL-FILE
+             ELSE
+               CLOSE SEL-FILE
+               PERFORM TEST after
+               UNTIL NOT (PLAY-AGAIN-X NUMERIC AND PLAY-AGAIN = 1)
+                 PERFORM BUILD-STORY
+                 DISPLAY 'CREATE ANOTHER STORY? (1=YES)'
+                 ACCEPT PLAY-AGAIN-X
+               END-PERFORM
+             END-IF
+           END-IF
+           CLOSE PRINT-FILE
+           CLOSE BUILD-SHEET-FILE
+           CLOSE SAVE-FILE
+           CLOSE STORY-LOG-FILE
+           PERFORM SAVE-COUNTERS
+           PERFORM SAVE-SEQ-COUNTER
            GOBACK.
+       LOAD-SEQ-COUNTER.
+           OPEN INPUT SEQ-FILE
+           READ SEQ-FILE INTO SEQ-REC AT END
+               SET NO-MORE-SEQ TO TRUE
+           END-READ
+           IF NOT NO-MORE-SEQ
+               MOVE SEQ-LAST-SEQ TO STORY-SEQ
+           END-IF
+           CLOSE SEQ-FILE.
+
+       SAVE-SEQ-COUNTER.
+           OPEN OUTPUT SEQ-FILE
+           MOVE STORY-SEQ TO SEQ-LAST-SEQ
+           WRITE SEQ-REC
+           CLOSE SEQ-FILE.
+
+       LOAD-COUNTERS.
+           OPEN INPUT COUNTER-FILE
+           PERFORM READ-CNT
+           PERFORM UNTIL NO-MORE-CNT
+               PERFORM APPLY-COUNTER-REC
+               PERFORM READ-CNT
+           END-PERFORM
+           CLOSE COUNTER-FILE.
+
+       READ-CNT.
+           READ COUNTER-FILE INTO COUNTER-REC AT END
+               SET NO-MORE-CNT TO TRUE
+           END-READ.
+
+       APPLY-COUNTER-REC.
+           PERFORM VARYING VI FROM 1 BY 1 UNTIL VI > VAR-NAME-COUNT
+               IF VAR-NAME(VI) = CNT-VAR-NAME
+                   PERFORM VARYING VJ FROM 1 BY 1
+                   UNTIL VJ > VAR-VAL-COUNT(VI)
+                       IF VAR-VAL(VI,VJ) = CNT-VAR-VAL
+                           MOVE CNT-PICK-COUNT TO VAR-PICK-COUNT(VI,VJ)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       SAVE-COUNTERS.
+           OPEN OUTPUT COUNTER-FILE
+           PERFORM VARYING VI FROM 1 BY 1 UNTIL VI > VAR-NAME-COUNT
+               PERFORM VARYING VJ FROM 1 BY 1
+               UNTIL VJ > VAR-VAL-COUNT(VI)
+                   MOVE VAR-NAME(VI) TO CNT-VAR-NAME
+                   MOVE VAR-VAL(VI,VJ) TO CNT-VAR-VAL
+                   MOVE VAR-PICK-COUNT(VI,VJ) TO CNT-PICK-COUNT
+                   WRITE COUNTER-REC
+               END-PERFORM
+           END-PERFORM
+           CLOSE COUNTER-FILE.
+
        BUILD-STORY.
+           ADD 1 TO STORY-SEQ
+           PERFORM CHOOSE-PLOT
            PERFORM VARYING VI FROM 1 BY +1 UNTIL VI > VAR-NAME-COUNT
-               display ' '
-              DISPLAY 'SELECT CHOICE FOR ' VAR-NAME (VI)
-              PERFORM VARYING VJ FROM 1 BY +1 
-              UNTIL VJ > VAR-VAL-COUNT(VI)
-               DISPLAY VJ ' ' VAR-VAL (VI,VJ)
-              END-PERFORM
-              ACCEPT CHOICE-SELECT-X
-              PERFORM UNTIL CHOICE-SELECT-X NUMERIC
-              AND  NOT (CHOICE-SELECT < 1 
-              OR CHOICE-SELECT > VAR-VAL-COUNT(VI))
-                   DISPLAY 'IMVALID VALUE'
-                   ACCEPT CHOICE-SELECT-X
-              END-PERFORM
+              MOVE SPACE TO DEP-OVERRIDE-SWITCH
+              PERFORM CHECK-ANY-OPTION-AVAILABLE
+              IF BATCH-MODE
+                  MOVE SEL-CHOICE(VI) TO CHOICE-SELECT-X
+                  PERFORM CHECK-CHOICE-ENTRY
+                  IF NOT ENTRY-OK
+                      MOVE 'R' TO CHOICE-SELECT-X
+                  END-IF
+                  IF CHOICE-SELECT-X = 'R' OR CHOICE-SELECT-X = 'r'
+                      PERFORM WEIGHTED-PICK
+                      MOVE WS-RAND-RESULT TO CHOICE-SELECT
+                  END-IF
+              ELSE
+                  display ' '
+                  DISPLAY 'SELECT CHOICE FOR ' VAR-NAME (VI)
+                  IF DEP-OVERRIDE
+                      DISPLAY
+                      'NO OPTIONS MATCH PRIOR CHOICES - SHOWING ALL'
+                  END-IF
+                  PERFORM VARYING VJ FROM 1 BY +1
+                  UNTIL VJ > VAR-VAL-COUNT(VI)
+                   PERFORM CHECK-OPTION-DEP
+                   IF DEP-SATISFIED
+                     DISPLAY VJ ' ' VAR-VAL (VI,VJ)
+                   END-IF
+                  END-PERFORM
+                  DISPLAY 'OR R TO RANDOMLY PICK ONE'
+                  ACCEPT CHOICE-SELECT-X
+                  PERFORM CHECK-CHOICE-ENTRY
+                  PERFORM UNTIL ENTRY-OK
+                       DISPLAY 'IMVALID VALUE'
+                       ACCEPT CHOICE-SELECT-X
+                       PERFORM CHECK-CHOICE-ENTRY
+                  END-PERFORM
+                  IF CHOICE-SELECT-X = 'R' OR CHOICE-SELECT-X = 'r'
+                      PERFORM WEIGHTED-PICK
+                      MOVE WS-RAND-RESULT TO CHOICE-SELECT
+                  END-IF
+              END-IF
               MOVE CHOICE-SELECT TO CHOICE-NUMBER(VI)
-              DISPLAY '---selected: ' VAR-VAL (VI,CHOICE-SELECT) 
+              ADD 1 TO VAR-PICK-COUNT (VI,CHOICE-SELECT)
+              IF NOT BATCH-MODE
+                  DISPLAY '---selected: ' VAR-VAL (VI,CHOICE-SELECT)
+              END-IF
+              MOVE STORY-SEQ TO BS-SEQ
+              MOVE PLOT-PICK TO BS-PLOT-PICK
+              MOVE VAR-NAME(VI) TO BS-VAR-NAME
+              MOVE VAR-VAL(VI,CHOICE-SELECT) TO BS-VAR-VAL
+              WRITE BS-REC
            END-PERFORM
       *    DISPLAY 'CHOICES=' CHOICES-TABLE
 
+           PERFORM VARYING VI FROM 1 BY +1 UNTIL VI > VAR-NAME-COUNT
+               MOVE CHOICE-NUMBER(VI) TO SAV-CHOICE(VI)
+           END-PERFORM
+           MOVE STORY-SEQ TO SAV-SEQ
+           MOVE PLOT-PICK TO SAV-PLOT-PICK
+           WRITE SAV-REC
 
+           PERFORM FINISH-STORY
+           IF BATCH-MODE
+               PERFORM READ-SEL
+           END-IF
+           CONTINUE.
+       REBUILD-STORY.
+           ADD 1 TO STORY-SEQ
+           MOVE RPL-PLOT-PICK TO PLOT-PICK
+           IF PLOT-PICK < 1 OR PLOT-PICK > PLOT-COUNT
+               MOVE PLOT-COUNT TO WS-RAND-MAX
+               PERFORM RANDOM-PICK
+               MOVE WS-RAND-RESULT TO PLOT-PICK
+           END-IF
+           MOVE PLOT-ENTRY(PLOT-PICK) TO PLOT-REC
+           PERFORM VARYING VI FROM 1 BY +1 UNTIL VI > VAR-NAME-COUNT
+              MOVE SPACE TO DEP-OVERRIDE-SWITCH
+              PERFORM CHECK-ANY-OPTION-AVAILABLE
+              MOVE RPL-CHOICE(VI) TO CHOICE-SELECT
+              PERFORM CHECK-CHOICE-ENTRY
+              IF NOT ENTRY-OK
+                  PERFORM WEIGHTED-PICK
+                  MOVE WS-RAND-RESULT TO CHOICE-SELECT
+              END-IF
+              MOVE CHOICE-SELECT TO CHOICE-NUMBER(VI)
+              MOVE STORY-SEQ TO BS-SEQ
+              MOVE PLOT-PICK TO BS-PLOT-PICK
+              MOVE VAR-NAME(VI) TO BS-VAR-NAME
+              MOVE VAR-VAL(VI,CHOICE-NUMBER(VI)) TO BS-VAR-VAL
+              WRITE BS-REC
+           END-PERFORM
+           PERFORM FINISH-STORY
+           PERFORM READ-REPLAY.
+       FINISH-STORY.
            move 'N' to repl-complete
+           MOVE PLOT-LEN(PLOT-PICK) TO STORY-LENGTH
            MOVE PLOT-REC TO SUB-BUFFER-SOURCE
 
-           perform replace-variables 
+           perform replace-variables
            display ' '
            DISPLAY 'HERE IS YOUR HALLMARK MOVIE!'
            display ' '
-      *    display sub-buffer-target  
+      *    display sub-buffer-target
            MOVE SUB-BUFFER-TARGET TO STORY-TEXT
-           PERFORM TEST AFTER
-           UNTIL NOT (REDRAW-STORY-X NUMERIC AND (REDRAW-STORY = 1))
-                  perform SHOW-MOVIE-PLOT
-                  DISPLAY 'RE-DISPLAY? (1=YES)' 
-                  ACCEPT REDRAW-STORY-X 
-           END-PERFORM
+           PERFORM WRITE-STORY-LOG
+           PERFORM SHOW-MOVIE-PLOT
+           IF NOT BATCH-MODE AND NOT REPLAY-MODE
+               DISPLAY 'RE-DISPLAY? (1=YES, 2=EXPORT TO FILE)'
+               ACCEPT REDRAW-STORY-X
+               PERFORM RE-DISPLAY
+               UNTIL NOT (REDRAW-STORY-X NUMERIC AND
+                          (REDRAW-STORY = 1 OR REDRAW-STORY = 2))
+           END-IF
            CONTINUE.
+       RE-DISPLAY.
+           IF REDRAW-STORY-X NUMERIC AND REDRAW-STORY = 2
+               PERFORM EXPORT-STORY
+           ELSE
+               PERFORM SHOW-MOVIE-PLOT
+           END-IF
+           DISPLAY 'RE-DISPLAY? (1=YES, 2=EXPORT TO FILE)'
+           ACCEPT REDRAW-STORY-X.
+       EXPORT-STORY.
+           OPEN OUTPUT HANDOFF-FILE
+           MOVE 1 TO INDEX-POS
+           PERFORM UNTIL INDEX-POS > STORY-LENGTH
+               COMPUTE REMAINING-LEN = STORY-LENGTH - INDEX-POS + 1
+               MOVE STORY-TEXT(INDEX-POS:DISP-LEN) TO LINE-BUFFER
+               IF REMAINING-LEN > DISP-LEN
+                   MOVE  DISP-LEN TO COPY-LEN
+                   PERFORM FIND-SPACE-BACKWARDS
+               ELSE
+                   MOVE REMAINING-LEN TO COPY-LEN
+               END-IF
+               MOVE SPACES TO LINE-BUFFER
+               MOVE STORY-TEXT(INDEX-POS:COPY-LEN) TO LINE-BUFFER
+               WRITE HANDOFF-REC FROM LINE-BUFFER
+               ADD COPY-LEN TO INDEX-POS
+           END-PERFORM
+           CLOSE HANDOFF-FILE
+           DISPLAY 'STORY EXPORTED TO HANDOFF FILE'.
+       WRITE-STORY-LOG.
+           MOVE STORY-SEQ TO SL-SEQ
+           MOVE PLOT-PICK TO SL-PLOT-PICK
+           ACCEPT SL-DATE FROM DATE YYYYMMDD
+           ACCEPT SL-TIME FROM TIME
+           MOVE STORY-TEXT TO SL-STORY-TEXT
+           WRITE STORY-LOG-REC.
+       CHOOSE-PLOT.
+           IF PLOT-COUNT < 2
+               MOVE 1 TO PLOT-PICK
+           ELSE
+               IF BATCH-MODE
+                   MOVE SEL-PLOT-PICK TO PLOT-PICK
+                   IF PLOT-PICK < 1 OR PLOT-PICK > PLOT-COUNT
+                       MOVE PLOT-COUNT TO WS-RAND-MAX
+                       PERFORM RANDOM-PICK
+                       MOVE WS-RAND-RESULT TO PLOT-PICK
+                   END-IF
+               ELSE
+                   display ' '
+                   DISPLAY 'WHICH PLOT? (1-' PLOT-COUNT ', OR R=RANDOM)'
+                   ACCEPT PLOT-PICK-X
+                   PERFORM CHECK-PLOT-ENTRY
+                   PERFORM UNTIL ENTRY-OK
+                       DISPLAY 'IMVALID VALUE'
+                       ACCEPT PLOT-PICK-X
+                       PERFORM CHECK-PLOT-ENTRY
+                   END-PERFORM
+                   IF PLOT-PICK-X = 'R' OR PLOT-PICK-X = 'r'
+                       MOVE PLOT-COUNT TO WS-RAND-MAX
+                       PERFORM RANDOM-PICK
+                       MOVE WS-RAND-RESULT TO PLOT-PICK
+                   END-IF
+               END-IF
+           END-IF
+           MOVE PLOT-ENTRY(PLOT-PICK) TO PLOT-REC.
+
+       CHECK-PLOT-ENTRY.
+           MOVE 'N' TO WS-ENTRY-OK
+           IF PLOT-PICK-X = 'R' OR PLOT-PICK-X = 'r'
+               MOVE 'Y' TO WS-ENTRY-OK
+           ELSE
+               IF PLOT-PICK-X NUMERIC
+                   IF NOT (PLOT-PICK < 1 OR PLOT-PICK > PLOT-COUNT)
+                       MOVE 'Y' TO WS-ENTRY-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-CHOICE-ENTRY.
+           MOVE 'N' TO WS-ENTRY-OK
+           IF CHOICE-SELECT-X = 'R' OR CHOICE-SELECT-X = 'r'
+               MOVE 'Y' TO WS-ENTRY-OK
+           ELSE
+               IF CHOICE-SELECT-X NUMERIC
+                   IF NOT (CHOICE-SELECT < 1
+                       OR CHOICE-SELECT > VAR-VAL-COUNT(VI))
+                       MOVE CHOICE-SELECT TO VJ
+                       PERFORM CHECK-OPTION-DEP
+                       IF DEP-SATISFIED
+                           MOVE 'Y' TO WS-ENTRY-OK
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-OPTION-DEP.
+           MOVE 'N' TO DEP-MATCH-SWITCH
+           IF DEP-OVERRIDE OR VAR-DEP-NAME(VI,VJ) = SPACES
+               SET DEP-SATISFIED TO TRUE
+           ELSE
+               PERFORM VARYING DEP-VI FROM 1 BY 1 UNTIL DEP-VI >= VI
+                   IF VAR-NAME(DEP-VI) = VAR-DEP-NAME(VI,VJ)
+                       AND CHOICE-NUMBER(DEP-VI) =
+                           VAR-DEP-CHOICE(VI,VJ)
+                       SET DEP-SATISFIED TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CHECK-ANY-OPTION-AVAILABLE.
+           MOVE 0 TO VJ-AVAIL-COUNT
+           PERFORM VARYING VJ FROM 1 BY 1 UNTIL VJ > VAR-VAL-COUNT(VI)
+               PERFORM CHECK-OPTION-DEP
+               IF DEP-SATISFIED
+                   ADD 1 TO VJ-AVAIL-COUNT
+               END-IF
+           END-PERFORM
+           IF VJ-AVAIL-COUNT = 0
+               SET DEP-OVERRIDE TO TRUE
+           END-IF.
+
+       RANDOM-PICK.
+           COMPUTE WS-RAND-VAL = FUNCTION RANDOM
+           COMPUTE WS-RAND-RESULT = (WS-RAND-VAL * WS-RAND-MAX) + 1
+           IF WS-RAND-RESULT > WS-RAND-MAX
+               MOVE WS-RAND-MAX TO WS-RAND-RESULT
+           END-IF
+           IF WS-RAND-RESULT < 1
+               MOVE 1 TO WS-RAND-RESULT
+           END-IF.
+
+       WEIGHTED-PICK.
+           MOVE 0 TO WS-WEIGHT-TOTAL
+           PERFORM VARYING VJ FROM 1 BY 1
+           UNTIL VJ > VAR-VAL-COUNT(VI)
+               PERFORM CHECK-OPTION-DEP
+               IF DEP-SATISFIED
+                   ADD VAR-WEIGHT(VI,VJ) TO WS-WEIGHT-TOTAL
+               END-IF
+           END-PERFORM
+           COMPUTE WS-RAND-VAL = FUNCTION RANDOM
+           COMPUTE WS-WEIGHT-TARGET =
+               (WS-RAND-VAL * WS-WEIGHT-TOTAL) + 1
+           IF WS-WEIGHT-TARGET > WS-WEIGHT-TOTAL
+               MOVE WS-WEIGHT-TOTAL TO WS-WEIGHT-TARGET
+           END-IF
+           IF WS-WEIGHT-TARGET < 1
+               MOVE 1 TO WS-WEIGHT-TARGET
+           END-IF
+           MOVE 0 TO WS-WEIGHT-ACCUM
+           MOVE VAR-VAL-COUNT(VI) TO WS-RAND-RESULT
+           PERFORM VARYING VJ FROM 1 BY 1
+           UNTIL VJ > VAR-VAL-COUNT(VI)
+           OR WS-WEIGHT-ACCUM >= WS-WEIGHT-TARGET
+               PERFORM CHECK-OPTION-DEP
+               IF DEP-SATISFIED
+                   ADD VAR-WEIGHT(VI,VJ) TO WS-WEIGHT-ACCUM
+                   MOVE VJ TO WS-RAND-RESULT
+               END-IF
+           END-PERFORM.
+
        replace-variables.
            PERFORM VARYING VI FROM 1 BY +1 UNTIL VI>VAR-NAME-COUNT
                MOVE VAR-NAME(VI)TO VAR-SRCH-VAL
@@ -247,15 +875,141 @@
 
 
 
+       VALIDATE-PLOT-VARS.
+           DISPLAY ' '
+           DISPLAY '--- PRE-FLIGHT VARS/PLOT VALIDATION ---'
+           PERFORM VARYING VI FROM 1 BY 1 UNTIL VI > VAR-NAME-COUNT
+               PERFORM CHECK-VAR-USED
+           END-PERFORM
+           PERFORM VARYING VAL-PC FROM 1 BY 1 UNTIL VAL-PC > PLOT-COUNT
+               PERFORM SCAN-PLOT-TOKENS
+           END-PERFORM
+           DISPLAY '--- END VALIDATION ---'
+           DISPLAY ' '.
+
+       CHECK-VAR-USED.
+           MOVE VAR-NAME(VI) TO VAR-SRCH-VAL
+           MOVE 16 TO VSX
+           PERFORM UNTIL VAR-SRCH-CH(VSX) NOT = ' ' OR VSX < 1
+               SUBTRACT 1 FROM VSX
+           END-PERFORM
+           MOVE VSX TO VAR-srCH-LEN
+           MOVE 0 TO VAL-USE-COUNT
+           PERFORM VARYING VAL-PC FROM 1 BY 1 UNTIL VAL-PC > PLOT-COUNT
+               INSPECT PLOT-ENTRY(VAL-PC) TALLYING VAL-USE-COUNT
+                   FOR ALL VAR-NAME(VI)(1:VAR-srCH-LEN)
+           END-PERFORM
+           IF VAL-USE-COUNT = 0
+               DISPLAY 'WARNING: VARS.DAT VAR NOT USED IN ANY PLOT: '
+               VAR-NAME(VI)
+           END-IF.
+
+       SCAN-PLOT-TOKENS.
+           MOVE 1 TO VAL-POS
+           PERFORM UNTIL VAL-POS > PLOT-LEN(VAL-PC)
+               MOVE PLOT-ENTRY(VAL-PC)(VAL-POS:1) TO VAL-CH
+               IF VAL-CH >= 'A' AND VAL-CH <= 'Z'
+                   PERFORM COLLECT-TOKEN
+               ELSE
+                   ADD 1 TO VAL-POS
+               END-IF
+           END-PERFORM.
+
+       COLLECT-TOKEN.
+           MOVE SPACES TO VAL-TOK-VAL
+           MOVE 0 TO VAL-TOK-LEN
+           MOVE SPACE TO VAL-TOK-DONE-SW
+           PERFORM UNTIL VAL-POS > PLOT-LEN(VAL-PC) OR VAL-TOK-DONE
+               MOVE PLOT-ENTRY(VAL-PC)(VAL-POS:1) TO VAL-CH
+               IF (VAL-CH >= 'A' AND VAL-CH <= 'Z') OR VAL-CH = '-'
+                   IF VAL-TOK-LEN < 16
+                       ADD 1 TO VAL-TOK-LEN
+                       MOVE VAL-CH TO VAL-TOK-VAL(VAL-TOK-LEN:1)
+                   END-IF
+                   ADD 1 TO VAL-POS
+               ELSE
+                   SET VAL-TOK-DONE TO TRUE
+               END-IF
+           END-PERFORM
+           IF VAL-TOK-LEN >= 2
+               PERFORM CHECK-TOKEN-MATCH
+           END-IF.
+
+       CHECK-TOKEN-MATCH.
+           MOVE SPACE TO VAL-MATCHED-SW
+           PERFORM VARYING VAL-VJ FROM 1 BY 1
+           UNTIL VAL-VJ > VAR-NAME-COUNT OR VAL-TOKEN-MATCHED
+               IF VAL-TOK-VAL = VAR-NAME(VAL-VJ)
+                   SET VAL-TOKEN-MATCHED TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT VAL-TOKEN-MATCHED
+               DISPLAY 'WARNING: PLOT TOKEN HAS NO VARS.DAT MATCH: '
+               VAL-TOK-VAL ' IN PLOT ' VAL-PC
+           END-IF.
+
        READ-PLOT.
            READ PLOT-FILE AT END SET NO-MORE-PLOT TO TRUE
            END-READ
-           CONTINUE.            
+           IF WS-FS-PLOT NOT = '00' AND WS-FS-PLOT NOT = '10'
+               DISPLAY 'ERROR READING plot.dat, FILE STATUS='
+               WS-FS-PLOT
+               MOVE 24 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CONTINUE.
+
+       LOAD-PLOT-ENTRY.
+           MOVE SPACES TO PLOT-ENTRY(PLOT-COUNT)
+           MOVE 1 TO PLOT-CHUNK-NO
+           MOVE 1 TO VAL-POS
+           PERFORM APPEND-PLOT-CHUNK
+           PERFORM UNTIL NO-MORE-PLOT OR NOT PLOT-MORE-CHUNKS
+               PERFORM READ-PLOT
+               IF NOT NO-MORE-PLOT
+                   IF PLOT-CHUNK-NO < PLOTCHUNKMAX
+                       ADD 1 TO PLOT-CHUNK-NO
+                       PERFORM APPEND-PLOT-CHUNK
+                   ELSE
+                       IF NOT PLOT-CHUNK-OVERFLOW-WARNED(PLOT-COUNT)
+                           DISPLAY 'PLOT TOO LONG IN plot.dat, MAX='
+                           PLOTCHUNKMAX ' CHUNKS - TRUNCATING'
+                           SET PLOT-CHUNK-OVERFLOW-WARNED(PLOT-COUNT)
+                               TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           COMPUTE PLOT-LEN(PLOT-COUNT) = VAL-POS - 1
+           PERFORM READ-PLOT.
+
+       APPEND-PLOT-CHUNK.
+           MOVE PLOT-TEXT-CHUNK TO
+               PLOT-ENTRY(PLOT-COUNT)(VAL-POS:1023)
+           ADD 1023 TO VAL-POS.
+
         read-vars.
            read vars-file into VARS-REC
            at end
                set no-more-vars to true
-           end-read.
+           end-read
+           IF WS-FS-VARS NOT = '00' AND WS-FS-VARS NOT = '10'
+               DISPLAY 'ERROR READING vars.dat, FILE STATUS='
+               WS-FS-VARS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-SEL.
+           READ SEL-FILE INTO SEL-REC AT END SET NO-MORE-SEL TO TRUE
+           END-READ
+           CONTINUE.
+
+       READ-REPLAY.
+           READ REPLAY-FILE INTO RPL-REC AT END
+               SET NO-MORE-REPLAY TO TRUE
+           END-READ
+           CONTINUE.
 
        SHOW-MOVIE-PLOT.
            MOVE 1 TO INDEX-POS
@@ -271,6 +1025,7 @@
                MOVE SPACES TO LINE-BUFFER
                MOVE STORY-TEXT(INDEX-POS:COPY-LEN) TO LINE-BUFFER
                DISPLAY LINE-BUFFER
+               WRITE PRINT-REC FROM LINE-BUFFER
                ADD COPY-LEN TO INDEX-POS
 
       *        SUBTRACT 1 FROM INDEX-POS
