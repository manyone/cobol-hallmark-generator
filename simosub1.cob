@@ -12,13 +12,20 @@
         
         01  SOURCE-SIZE    pic 9(5) value 0.
         01  TARGET-SIZE    pic 9(5) value 0.
-        
+        01  WS-AFTER-IX    pic 9(5) value 0.
+        01  WS-BEFORE-CH   pic X value space.
+        01  WS-AFTER-CH    pic X value space.
+        01  WS-BEFORE-CNT  pic 9(3) value 0.
+        01  WS-AFTER-CNT   pic 9(3) value 0.
+        01  WS-TOKEN-CHARS pic X(37) value
+            "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789-".
+
         *>****************************************************************
         LINKAGE SECTION.
         *>COPY PASSSUB1.
         01  SUBSTITUTE-PARAMETERS.
-           05  SUB-BUFFER-SOURCE    pic X(1024).
-           05  SUB-BUFFER-TARGET    pic X(1024).
+           05  SUB-BUFFER-SOURCE    pic X(4092).
+           05  SUB-BUFFER-TARGET    pic X(4092).
            05  SUB-SEARCH-STRING    pic X(128).
            05  SUB-REPLACE-STRING   pic X(128).
            05  SUB-SEARCH-LENGTH    pic 9(3).
@@ -27,16 +34,9 @@
         
         *>****************************************************************
         PROCEDURE DIVISION using SUBSTITUTE-PARAMETERS.
-        
-           if  SUB-SEARCH-LENGTH = SUB-REPLACE-LENGTH
-               move SUB-BUFFER-SOURCE to SUB-BUFFER-TARGET
-               inspect SUB-BUFFER-TARGET replacing
-                       all SUB-SEARCH-STRING(1:SUB-SEARCH-LENGTH)
-                        by SUB-REPLACE-STRING(1:SUB-REPLACE-LENGTH)
-           else
-               perform INSPECT-AND-REPLACE-EXTENDED
-           end-if
-        
+
+           perform INSPECT-AND-REPLACE-EXTENDED
+
            GOBACK.
         
         *>****************************************************************
@@ -61,10 +61,18 @@
                      add 1 to I-1
                      add 1 to I-2
                  else
-                     move SUB-REPLACE-STRING
-                       to SUB-BUFFER-TARGET(I-2:SUB-REPLACE-LENGTH)
-                     add SUB-SEARCH-LENGTH  to I-1
-                     add SUB-REPLACE-LENGTH to I-2
+                     perform CHECK-TOKEN-BOUNDARY
+                     if  WS-BEFORE-CNT = 0 and WS-AFTER-CNT = 0
+                         move SUB-REPLACE-STRING
+                           to SUB-BUFFER-TARGET(I-2:SUB-REPLACE-LENGTH)
+                         add SUB-SEARCH-LENGTH  to I-1
+                         add SUB-REPLACE-LENGTH to I-2
+                     else
+                         move SUB-BUFFER-SOURCE(I-1:1)
+                           to SUB-BUFFER-TARGET(I-2:1)
+                         add 1 to I-1
+                         add 1 to I-2
+                     end-if
                  end-if
              end-if
            end-perform
@@ -72,4 +80,28 @@
       *    ' targsize=' target-size ' srchlen=' sub-search-length
       *    ' repllen=' sub-replace-length
            exit.
+
+        *>****************************************************************
+        *>  a full SUB-SEARCH-STRING match at I-1 is only a real hit when
+        *>  the character just before and just after it is not itself
+        *>  part of a variable-name token - otherwise a variable name
+        *>  that is a prefix of another (e.g. TOWN inside TOWN-NAME)
+        *>  would get substituted in the middle of the longer name.
+        CHECK-TOKEN-BOUNDARY.
+           move space to WS-BEFORE-CH
+           move space to WS-AFTER-CH
+           if  I-1 > 1
+               move SUB-BUFFER-SOURCE(I-1 - 1:1) to WS-BEFORE-CH
+           end-if
+           add I-1 SUB-SEARCH-LENGTH giving WS-AFTER-IX
+           if  WS-AFTER-IX <= SOURCE-SIZE
+               move SUB-BUFFER-SOURCE(WS-AFTER-IX:1) to WS-AFTER-CH
+           end-if
+           move 0 to WS-BEFORE-CNT
+           inspect WS-TOKEN-CHARS tallying WS-BEFORE-CNT
+               for all WS-BEFORE-CH
+           move 0 to WS-AFTER-CNT
+           inspect WS-TOKEN-CHARS tallying WS-AFTER-CNT
+               for all WS-AFTER-CH
+           exit.
         END PROGRAM SIMOSUB1.
