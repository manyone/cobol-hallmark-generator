@@ -0,0 +1,106 @@
+        >>SOURCE FIXED
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    VARRPT.
+        AUTHOR.        SIMOTIME TECHNOLOGIES.
+        *>
+        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL COUNTER-FILE
+           ASSIGN TO "varcount.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CNT.
+        DATA DIVISION.
+       FILE SECTION.
+
+       FD  COUNTER-FILE
+              RECORD CONTAINS 83 CHARACTERS
+              BLOCK CONTAINS 0 RECORDS
+              RECORDING MODE IS F.
+
+       01  COUNTER-REC.
+           03  CNT-VAR-NAME    PIC X(16).
+           03  CNT-VAR-VAL     PIC X(60).
+           03  CNT-PICK-COUNT  PIC 9(07).
+        WORKING-STORAGE SECTION.
+       01 WS-FS-CNT PIC X(02).
+
+       01 EOF-FLAGS.
+           03 FILLER PIC X(01) VALUE SPACE.
+               88 NO-MORE-CNT VALUE 'Y'.
+
+       01  CNTL-VAR-NAME PIC X(16).
+
+       01  RPT-HAVE-GROUP-SWITCH PIC X VALUE SPACE.
+           88  RPT-HAVE-GROUP VALUE 'Y'.
+       01  RPT-HAVE-ANY-SWITCH PIC X VALUE SPACE.
+           88  RPT-HAVE-ANY VALUE 'Y'.
+
+       01  RPT-MOST-VAL    PIC X(60).
+       01  RPT-MOST-COUNT  PIC 9(07).
+       01  RPT-LEAST-VAL   PIC X(60).
+       01  RPT-LEAST-COUNT PIC 9(07).
+
+        PROCEDURE DIVISION.
+           OPEN INPUT COUNTER-FILE
+           DISPLAY ' '
+           DISPLAY 'VAR-VAL PICK-COUNT SUMMARY'
+           DISPLAY ' '
+           PERFORM READ-CNT
+           IF NO-MORE-CNT
+               DISPLAY 'NO COUNTERS ON FILE - RUN HALLMARK FIRST'
+           ELSE
+               PERFORM UNTIL NO-MORE-CNT
+                   PERFORM PROCESS-CNT-REC
+               END-PERFORM
+               PERFORM REPORT-GROUP
+           END-IF
+           CLOSE COUNTER-FILE
+           STOP RUN.
+
+       READ-CNT.
+           READ COUNTER-FILE INTO COUNTER-REC AT END
+               SET NO-MORE-CNT TO TRUE
+           END-READ.
+
+       PROCESS-CNT-REC.
+           IF NOT RPT-HAVE-GROUP
+               PERFORM START-GROUP
+           ELSE
+               IF CNT-VAR-NAME NOT = CNTL-VAR-NAME
+                   PERFORM REPORT-GROUP
+                   PERFORM START-GROUP
+               ELSE
+                   PERFORM UPDATE-GROUP
+               END-IF
+           END-IF
+           PERFORM READ-CNT.
+
+       START-GROUP.
+           MOVE CNT-VAR-NAME TO CNTL-VAR-NAME
+           SET RPT-HAVE-GROUP TO TRUE
+           SET RPT-HAVE-ANY TO TRUE
+           MOVE CNT-VAR-VAL TO RPT-MOST-VAL
+           MOVE CNT-PICK-COUNT TO RPT-MOST-COUNT
+           MOVE CNT-VAR-VAL TO RPT-LEAST-VAL
+           MOVE CNT-PICK-COUNT TO RPT-LEAST-COUNT.
+
+       UPDATE-GROUP.
+           IF CNT-PICK-COUNT > RPT-MOST-COUNT
+               MOVE CNT-VAR-VAL TO RPT-MOST-VAL
+               MOVE CNT-PICK-COUNT TO RPT-MOST-COUNT
+           END-IF
+           IF CNT-PICK-COUNT < RPT-LEAST-COUNT
+               MOVE CNT-VAR-VAL TO RPT-LEAST-VAL
+               MOVE CNT-PICK-COUNT TO RPT-LEAST-COUNT
+           END-IF.
+
+       REPORT-GROUP.
+           DISPLAY CNTL-VAR-NAME
+           DISPLAY '    MOST  PICKED: ' RPT-MOST-VAL
+               ' (' RPT-MOST-COUNT ')'
+           DISPLAY '    LEAST PICKED: ' RPT-LEAST-VAL
+               ' (' RPT-LEAST-COUNT ')'.
+        END PROGRAM VARRPT.
